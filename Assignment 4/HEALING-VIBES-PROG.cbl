@@ -1,1287 +1,2900 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.     HEALING-VIBES-PROG.
-       AUTHOR.     AUSTIN_OGLETREE.
-      **********************************************************
-      *  This program is designed to take one input file,      
-      *  "PR4F22-VIBESINVENmoreerrors.TXT", and split it into
-      *  five files.
-      *  
-      *  These five files are named as ERROR.txt, PR4F22-LAX1.txt,
-      *  PR4F22-SEA1.txt, PR4F22-SLC1.txt, and PR4F22-SLC2.txt.
-      *  
-      *  The purpose of this is to assist our example client,
-      *  Dr. Drakea. Contained within our primary file is an
-      *  unordered list of her various healing creams with
-      *  them listed by first where they come from, their name,
-      *  and so on and so forth. 
-      *  
-      *  Errors exist within the files, and must be sorted out 
-      *  to the aforementioned error file using a sort merge.
-      *  At first we are only looking for files that are 
-      *  erroneous based upon their location codes, which
-      *  are the first four digits of each entry.
-      *  
-      *  I use one temp file for this, my SD SORT-FILE. The goal
-      *  is to sort them into where they go based on location,
-      *  we are only interested in the Utah locations. The loc-
-      *  ations are warehouses that store her products.
-      *  
-      *  FOR THE MERGE,
-      *  
-      *  The ASCENDING KEYS are: Warehouse ID: Major.
-      *                          Vendor ID:    Intermediate.     
-      *                          Product ID:   Minor.
-      *  
-      *  Using the sorted files and after dividing them into the
-      *  five files, we need to merge the SLC1 and SLC2 files
-      *  into one file we name Utah.txt.
-      *  
-      *  We want to display the number of error files to the
-      *  DISPLAY as well.
-      *  
-      *  After this point, we must then make a report that 
-      *  displays all of the information correctly, taking
-      *  into account the errors present in these files as well.
-      *  I made functions to accomplish this, like displaying
-      *  adjusted product names, types, and expanded warehouse
-      *  names and vendors.
-      *  
-      *  We want to make the report seperate each total product
-      *  amount based on warehouse, vendor, and product type.
-      *  
-      *  To accomplish this I use a TRIPLE CONTROL BREAK,
-      *  USING THE SAME ASCENDING KEYS used for the merge.
-      *  
-      *  The program must accumulate totals across these breaks,
-      *  as well as a final grand total for every item within
-      *  the report. Important to note, some products do not 
-      *  contain actual information pertaining to the product.
-      *  
-      *  Failure to account for this will lead to your math
-      *  being wrong.
-      *  
-      *  Within are comments that should be helpful to 
-      *  understandning the logic of the program.
-      *           
-      **********************************************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.    IBMPC.
-       OBJECT-COMPUTER.    IBMPC.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-      *  
-      *  Simple File Control and assigning.
-      *  
-
-           SELECT UNSORTED-VIBES-INVEN 
-               ASSIGN TO 'PR4F22-VIBESINVENmoreerrors.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT SORTED-VIBES-INVEN
-               ASSIGN TO 'SORTED-VIBES.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT LAX1-FILE
-               ASSIGN TO 'PR4F22-LAX1.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT SEA1-FILE
-               ASSIGN TO 'PR4F22-SEA1.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT SLC1-FILE
-               ASSIGN TO 'PR4F22-SLC1.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT SLC2-FILE
-               ASSIGN TO 'PR4F22-SLC2.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT ERROR-FILE
-               ASSIGN TO 'ERROR.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT UTAH-FILE
-               ASSIGN TO 'UTAH.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-
-      *             
-      *  This is the TEMPORARY file used for the sort.
-      *  
-
-           SELECT SORT-FILE
-               ASSIGN TO 'SORTINGFILE.TMP'.
-
-      *  
-      *  Our final report is the VIBE-REPORT.TXT.
-      *  
-
-           SELECT VIBE-REPORT
-               ASSIGN TO PRINTER 'VIBE-REPORT.TXT'.
-
-    
-
-       DATA DIVISION.
-       FILE SECTION.
-
-      *  
-      *  The following is the storage areas for
-      *  all of the files.
-      *  
-
-       FD UNSORTED-VIBES-INVEN
-           RECORD CONTAINS 128 CHARACTERS.
-       01  UNSORTED-VIBES.
-           05  WAREHOUSE-ID-IN                  PIC X(4).
-           05  VENDOR-ID-IN                     PIC A.
-           05  PRODUCT-ID-IN                    PIC X(3).
-           05  PRODUCT-DATA-ARRAY-IN OCCURS 5 TIMES.
-               10 PRODUCT-NAME-IN               PIC X(13).
-               10 PRODUCT-SIZE-IN               PIC A.
-               10 PRODUCT-TYPE-IN               PIC A.
-               10 NUM-IN-STOCK-IN               PIC 9(4).
-               10 PURCHASE-PRICE-IN             PIC S999V99.
-               
-
-       FD SORTED-VIBES-INVEN
-           RECORD CONTAINS 128 CHARACTERS.
-       01  SORTED-VIBES.
-           05  WAREHOUSE-ID-D                   PIC X(4).
-           05  VENDOR-ID-D                      PIC A.
-           05  PRODUCT-ID-D                     PIC X(3).
-           05  PRODUCT-DATA-ARRAY-IN OCCURS 5 TIMES.
-               10 PRODUCT-NAME-IN               PIC X(13).
-               10 PRODUCT-SIZE-IN               PIC A.
-               10 PRODUCT-TYPE-IN               PIC A.
-               10 NUM-IN-STOCK-IN               PIC 9(4).
-               10 PURCHASE-PRICE-IN             PIC S999V99.
-               
-
-       FD LAX1-FILE
-           RECORD CONTAINS 128 CHARACTERS.
-       01  LAX1.
-           05  WAREHOUSE-ID-LAX1                PIC X(4).
-           05  VENDOR-ID                        PIC A.
-           05  PRODUCT-ID                       PIC X(3).
-           05  PRODUCT-DATA-ARRAY-IN OCCURS 5 TIMES.
-               10 PRODUCT-NAME-IN               PIC X(13).
-               10 PRODUCT-SIZE-IN               PIC A.
-               10 PRODUCT-TYPE-IN               PIC A.
-               10 NUM-IN-STOCK-IN               PIC 9(4).
-               10 PURCHASE-PRICE-IN             PIC S999V99.
-               
-
-       FD SEA1-FILE
-           RECORD CONTAINS 128 CHARACTERS.
-       01  SEA1.
-           05  WAREHOUSE-ID-SEA1                PIC X(4).
-           05  VENDOR-ID                        PIC A.
-           05  PRODUCT-ID                       PIC X(3).
-           05  PRODUCT-DATA-ARRAY-IN OCCURS 5 TIMES.
-               10 PRODUCT-NAME-IN               PIC X(13).
-               10 PRODUCT-SIZE-IN               PIC A.
-               10 PRODUCT-TYPE-IN               PIC A.
-               10 NUM-IN-STOCK-IN               PIC 9(4).
-               10 PURCHASE-PRICE-IN             PIC S999V99.
-               
-    
-       FD SLC1-FILE
-           RECORD CONTAINS 128 CHARACTERS.
-       01  SLC1.
-           05  WAREHOUSE-ID-SLC1                PIC X(4).
-           05  VENDOR-ID                        PIC A.
-           05  PRODUCT-ID                       PIC X(3).
-           05  PRODUCT-DATA-ARRAY-IN OCCURS 5 TIMES.
-               10 PRODUCT-NAME-IN               PIC X(13).
-               10 PRODUCT-SIZE-IN               PIC A.
-               10 PRODUCT-TYPE-IN               PIC A.
-               10 NUM-IN-STOCK-IN               PIC 9(4).
-               10 PURCHASE-PRICE-IN             PIC S999V99.
-               
-
-       FD SLC2-FILE
-           RECORD CONTAINS 128 CHARACTERS.
-       01  SLC2.
-           05  WAREHOUSE-ID-SLC2                PIC X(4).
-           05  VENDOR-ID                        PIC A.
-           05  PRODUCT-ID                       PIC X(3).
-           05  PRODUCT-DATA-ARRAY-IN OCCURS 5 TIMES.
-               10 PRODUCT-NAME-IN               PIC X(13).
-               10 PRODUCT-SIZE-IN               PIC A.
-               10 PRODUCT-TYPE-IN               PIC A.
-               10 NUM-IN-STOCK-IN               PIC 9(4).
-               10 PURCHASE-PRICE-IN             PIC S999V99.
-               
-
-       FD ERROR-FILE
-           RECORD CONTAINS 128 CHARACTERS.
-       01  ERROR-FILE-FIELD.
-           05  WAREHOUSE-ID-ERROR               PIC X(4).
-           05  VENDOR-ID                        PIC A.
-           05  PRODUCT-ID                       PIC X(3).
-           05  PRODUCT-DATA-ARRAY-IN OCCURS 5 TIMES.
-               10 PRODUCT-NAME-IN               PIC X(13).
-               10 PRODUCT-SIZE-IN               PIC A.
-               10 PRODUCT-TYPE-IN               PIC A.
-               10 NUM-IN-STOCK-IN               PIC 9(4).
-               10 PURCHASE-PRICE-IN             PIC S999V99.
-              
-
-       FD UTAH-FILE
-           RECORD CONTAINS 128 CHARACTERS.
-       01  UTAH.
-           05  WAREHOUSE-ID-UTAH                PIC X(4).
-           05  VENDOR-ID-UTAH                   PIC A.
-           05  PRODUCT-ID-UTAH                  PIC X(3).
-           05  PRODUCT-DATA-ARRAY-IN-UTAH OCCURS 5 TIMES.
-               10 PRODUCT-NAME-IN               PIC X(13).
-               10 PRODUCT-SIZE-IN               PIC A.
-               10 PRODUCT-TYPE-IN               PIC A.
-               10 NUM-IN-STOCK-IN               PIC 9(4).
-               10 PURCHASE-PRICE-IN             PIC S999V99.
-
-      *  
-      *  Important, this is the SD SORT file below.
-      *  
-               
-
-
-       SD SORT-FILE
-           RECORD CONTAINS 128 CHARACTERS.
-       01  SORT-RECORDS.
-           05  WAREHOUSE-ID-SORT                PIC X(4).
-           05  VENDOR-ID-SORT                   PIC A.
-           05  PRODUCT-ID-SORT                  PIC X(3).
-           05  PRODUCT-DATA-ARRAY-IN OCCURS 5 TIMES.
-               10 PRODUCT-NAME-IN               PIC X(13).
-               10 PRODUCT-SIZE-IN               PIC A.
-               10 PRODUCT-TYPE-IN               PIC A.
-               10 NUM-IN-STOCK-IN               PIC 9(4).
-               10 PURCHASE-PRICE-IN             PIC S999V99.
-
-               
-      *  
-      *  VIBE-REPORT is used to print the actual report.
-      *  
-
-       FD    VIBE-REPORT
-             RECORD CONTAINS 80 CHARACTERS.
-
-       01    VIBE-OUTPUT-REC            PIC X(80).
-      *********
-       WORKING-STORAGE SECTION.
-
-      *  
-      *  Below are important variables for use later.
-      *
-      * The TOTALS are used to store the totals.
-      * CAL1 is used to calculate the totals. It is moved
-      * later into the TOTAL fields.
-      * 
-      * ERRORNUM is what is used to display the error mess-
-      * age for the DISPLAY
-      * 
-      * SUB holds the index for our arrays.
-      * 
-      * PROD-NAME-OUT2 is important later, to use with 
-      * the product total names.
-      *  
-       
-       01    WS-WORK-AREAS.
-
-             05    TOTAL-PROD-COST           PIC 99999999V99     .
-             05    TOTAL-VENDOR-COST         PIC 99999999V99     .
-             05    TOTAL-WAREHOUSE-COST      PIC 99999999V99     .
-             05    CAL1                      PIC 99999999V99     .
-             05    THE-GRAND-TOTAL           PIC 99999999V99     .
-             05    ERRORNUM                  PIC 99              . 
-             05    SUB                       PIC 9 VALUE 1.
-             05    PROD-NAME-OUT2            PIC X(13).
-
-      * 
-      *   Flags and switches hold the values neccessary for
-      *  reading the loop and the array index, respectively.
-      * 
-
-       01  FLAGS-N-SWITCHES.
-           05  EOF-FLAG                    PIC X       VALUE ' '.
-               88 NO-MORE-DATA                         VALUE 'N'.
-               88 MORE-RECORDS                         VALUE 'Y'.
-           05 FIRST-RECORD                             VALUE 'Y'.
-      * 
-      *  The hold field is for the control break between the
-      *  WAREHOUSE, VENDOR, and PRODUCT holds.
-      * 
-
-       01 HOLD-FIELD.
-           05  WAREHOUSE-HOLD                   PIC X(4).
-           05  VENDOR-HOLD                      PIC X(1).
-           05  PRODUCT-HOLD                     PIC X.
-           
-      *      
-      *  Current date is to correctly print the date.
-      *  Merely for formatting reasons.
-      * 
-
-       01  CURRENT-DATE.
-           05  CD-YEAR             PIC XXXX.
-           05  CD-MONTH            PIC XX.
-           05  CD-DAY              PIC XX.
-
-      
-      * 
-      *  This array holds the incoming data from our
-      * UTAH file.
-      * 
-
-       01  PRODUCT-ARRAY-OUT OCCURS 5 TIMES.
-             05 PRODUCT-NAME-OUT               PIC X(13).
-             05 PRODUCT-SIZE-OUT               PIC A.
-             05 PRODUCT-TYPE-OUT              PIC A.
-             05 NUM-IN-STOCK-OUT               PIC 9(4).
-             05 PURCHASE-PRICE-OUT             PIC S999V99.
-             05  FILLER                    PIC X(4) VALUE SPACES.
-
-    
-      *  
-      *  This following code block is a TABLE, used to
-      *  correctly display the vendors of each appropriate
-      *  product by matching our single ALPHANUMERIC value
-      *  to be expanded.
-      *     
-
-       01 VENDOR-TEXT.
-
-          05 PIC X(15)           VALUE 'MAD HATTER OILS'.
-          05 PIC X(15)           VALUE 'PURE CREAMS'.
-          05 PIC X(15)           VALUE 'CHEEBS HERBS'.
-
-       01 VENDOR-TABLE REDEFINES
-          VENDOR-TEXT OCCURS 3 TIMES
-          INDEXED BY VEN-INDEX.
-              05 VEND-ID-TABLE              PIC X.
-              05 VEND-NAME-TABLE            PIC X(14).
-       
-
-      *************************OUTPUT AREA*****************************
-      
-      *  
-      *  The output area is self explanatory.
-      *  It is used to print to the screen.
-      *  
-      *  However, some names may be confusing later.
-      *  I intend to point them out.
-      *  
-      *  WRITE-LINE is used for a later function.
-      *  
-  
-        01 WRITE-LINE.
-           05 FILLER         PIC X VALUE SPACES.
-
-        01 REPORT-HEADER-1.
-          05 FILLER          PIC X(34) VALUE SPACES.
-          05 REPORT-LINE     PIC X(13) VALUE 'HEALING VIBES'.
-          
-
-        01 REPORT-HEADER-2.
-          
-          05 FILLER PIC X(10) VALUES SPACES.
-
-          05  H1-DATE.
-               10  H1-MONTH        PIC XX.
-               10  FILLER          PIC X         VALUE '/'.
-               10  H1-DAY          PIC XX.
-               10  FILLER          PIC X         VALUE '/'.
-               10  H1-YEAR         PIC XXXX.
-
-          
-
-          05 FILLER            PIC X(13) VALUE SPACES.
-          05 INVEN-REPORT      PIC X(16) VALUE 'INVENTORY REPORT'.
-          
-          05 FILLER            PIC X(11) VALUE SPACES.
-          05 UTAH              PIC X(4)  VALUE 'UTAH'.
-      
-       
-      *  
-      *  WAREHOUSE-OUT Displays the expanded Warehouse name.
-      *            
-
-       01 WAREHOUSE-HEADER.
-          05 FILLER          PIC X(2) VALUE SPACES.
-          05 WAREHOUSE       PIC X(11) VALUE 'WAREHOUSE: '.
-          05 WAREHOUSE-OUT   PIC X(16)             .
-
-          
-      *  
-      *  VENDOR-OUT does the same as WAREHOUSE-OUT.
-      *  
-
-       01 VENDOR-HEADER.
-          05 FILLER           PIC X(5) VALUE SPACES .
-          05 VENDOR           PIC X(8) VALUE 'VENDOR: '.
-
-          05 VENDOR-OUT       PIC X(15).
-
-      *  
-      *  PRODUCT-LINE holds no useful data besides display
-      *  purposes.
-      *  
-
-       01 PRODUCT-LINE.
-          05 FILLER           PIC X(8) VALUE SPACES .
-          05 PRODUCT          PIC X(7) VALUE 'PRODUCT'.
-
-          05 FILLER           PIC X(7) VALUE SPACES.
-          05 PROD             PIC X(4) VALUE 'PROD'.
-
-          05 FILLER           PIC X(4) VALUE SPACES.
-          05 PRODUCT2         PIC X(7) VALUE 'PRODUCT'.
-
-          05 VILLER           PIC X(5) VALUE SPACES.
-          05 PROD2            PIC X(4) VALUE 'PROD'.
-
-          05 FILLER           PIC X(5) VALUE SPACES.
-          05 WORD-IN          PIC X(2) VALUE 'IN'.
-
-          05 FILLER           PIC X(7) VALUE SPACES.
-          05 WORD-TOTAL       PIC X(5) VALUE 'TOTAL'.
-
-      *  
-      *  Same as the above line.
-      *  
-
-       01 NAME-LINE.
-          
-          05 FILLER                 PIC X(10) VALUE SPACES.
-          05 NAME                   PIC X(4)  VALUE 'NAME'.
-
-          05 FILLER                 PIC X(9) VALUE SPACES.
-          05 WORD-ID                PIC X(2) VALUE 'ID'.
-
-          05 FILLER                 PIC X(6) VALUE SPACES.
-          05 THE-WORD-SIZE          PIC X(4) VALUE 'SIZE'.
-
-          05 FILLER                 PIC X(7) VALUE SPACES.               
-          05 WORD-TYPE              PIC X(4) VALUE 'TYPE'.
-          
-          05 FILLER                 PIC X(4) VALUE SPACES.     
-          05 STOCK                  PIC X(5) VALUE 'STOCK'.
-
-          05 FILLER                 PIC X(5) VALUE SPACES.
-          05 COST                   PIC X(4) VALUE 'COST'.
-
-      *  
-      *  The DETAIL-LINE1 is designed to hold and display
-      *  most of the data for this report, like the number
-      *  in stock of each item and their prices and such.
-      *  
-      *  I thought I may have needed a detail line 2,
-      *  but I did not.
-      *  
-
-       01 DETAIL-LINE1.
-          
-          05 FILLER                 PIC X(5) VALUE SPACES.
-          05 PROD-NAME-OUT          PIC X(13).
-
-          05 FILLER                 PIC X(4) VALUE SPACES.
-          05 PROD-ID-OUT            PIC X(3).
-
-          05 FILLER                 PIC X(3) VALUE SPACES.
-          05 PROD-SIZE-OUT          PIC X(11).
-
-          05 FILLER                 PIC X(3) VALUE SPACES.
-          05 PROD-TYPE-OUT          PIC X(5).
-
-          05 FILLER                 PIC X(3) VALUE SPACES.
-          05 PROD-STOCK-OUT         PIC Z999.
-
-          05 FILLER                 PIC X(3) VALUE SPACES.
-          05 TOTAL-DETAIL-OUT         PIC $,$$$,$$$.99.
-
-      *  
-      *  TOTAL-PRODUCT shows the total amount of each 
-      *  product after all of their sizes have been read
-      *  in. They are seperated, again, by Warehouse 
-      *  location, vendor, and product type.
-      *  
-      *  The following TOTAL lines do the same, except
-      *  for the total for each vendor and warehouse,
-      *  respectively.
-      *  
-              
-
-       01 TOTAL-PRODUCT.
-          05 FILLER              PIC  X(15) VALUE SPACES  .
-          05 TOTAL      PIC  X(15)  VALUE 'TOTAL PRODUCT: '.
-  
-          05 TOTAL-PROD-OUT            PIC  X(13).
-          05 FILLER                    PIC  X(13).
-         
-          05 TOTAL-PRODUCT-OUT       PIC $$,$$$,$$$.99         .
-
-       01 TOTAL-VENDOR.
-          05 FILLER              PIC  X(12) VALUE SPACES  .
-          05 TOTAL      PIC  X(18)  VALUE 'TOTAL FOR VENDOR: '.
-  
-          05 TOTAL-VEND-PROD-OUT            PIC  X(15).
-          05 FILLER                    PIC  X(10).
-         
-          05 TOTAL-VENDOR-OUT       PIC $$$,$$$,$$$.99         .
-
-      *   
-      *  'TOTFORWAREHOU' is supposed to stand for
-      *  Total For Warehouse, while the NAME version
-      *  holds which total the warehouse is being displayed,
-      *  and the OUT version is for the actual numbers of that.
-      *  
-
-       01 TOTAL-WAREHOUSE.
-          05 FILLER              PIC X(9) VALUE SPACES.
-          05 TOTFORWAREHOU  PIC X(21) VALUE 'TOTAL FOR WAREHOUSE: '.
-
-          05 TOTFORWAREHOU-NAME      PIC X(16).
-
-          05 FILLER                 PIC X(7) VALUE SPACES.
-          05 TOTFORWAREHOUT-OUT      PIC $,$$$,$$$,$$$.99.
-
-       01 GRAND-TOTAL.
-          05 FILLER             PIC X(17) VALUE SPACES.
-          05 WORD-GRAND-TOT     PIC X(17) VALUE 'GRAND TOTAL: UTAH'.
-          05 GRAND-TOTAL-OUT    PIC $$,$$$,$$$,$$$.99.
-      
-       PROCEDURE DIVISION.
-
-      *  
-      *  The MAIN MODULE starts with the 120 SORT
-      *  MERGE, displays the error count accumulated 
-      *  from the sorts, and performs the 900 CLOSE
-      *  ROUTINE.
-      *  
-      *  I loop through later functions to continue
-      *  the program.
-      *  
-
-       100-MAIN-MODULE.
-
-           PERFORM 120-SORT-MERGE
-          
-           DISPLAY ERRORNUM ' . RECORDS THAT HAD ERRORS.'
-
-           PERFORM 900-CLOSE-ROUTINE
-           
-
-           .
-
-      *  
-      *  105 Writes a line, nothing more.
-      *  
-      *  It does use the WRITE-LINE 
-      *  output variable mentioned earlier.
-      *  
-
-       105-WRITE-A-LINE.
-
-        MOVE WRITE-LINE TO VIBE-OUTPUT-REC
-
-        WRITE VIBE-OUTPUT-REC AFTER ADVANCING 1 LINES       
-
-       .
-
-      *  
-      *  120 SORT MERGE opens all files, then proceeds
-      *  to sort the original big file into five smaller
-      *  files.
-      *  
-      *  We then open the file, the proceed to 130 READ
-      *  DIVIDE FILE.
-      *  
-      *  What 130 does is perform a basic read of our new
-      *  SORTED FILES file. 
-      *  
-      *  As it reads, it performs 140 INPUT SORT
-      *  LOGIC, which seperates the files based upon
-      *  the location of the products listed within
-      *  the files.
-      *  
-      *  After this is done, 130 cedes control back to 120.
-      *  
-      *  From there it finishes the sort and merge, producing
-      *  the Utah file, which is the main file we will be working
-      *  with.
-      *  
-       120-SORT-MERGE.
-           
-          OPEN OUTPUT LAX1-FILE
-               OUTPUT SEA1-FILE
-               OUTPUT SLC1-FILE
-               OUTPUT SLC2-FILE
-               OUTPUT ERROR-FILE
-                     
-
-
-           SORT SORT-FILE
-                ON ASCENDING KEY WAREHOUSE-ID-IN,
-                   ASCENDING KEY VENDOR-ID-IN,
-                   ASCENDING KEY PRODUCT-ID-IN
-                USING UNSORTED-VIBES-INVEN
-                GIVING SORTED-VIBES-INVEN
-
-           
-
-           OPEN INPUT SORTED-VIBES-INVEN
-           PERFORM 130-READ-DIVIDE-FILE
-
-           
-           SORT SORT-FILE
-                ON ASCENDING KEY WAREHOUSE-ID-SORT,
-                   ASCENDING KEY VENDOR-ID-SORT,
-                   ASCENDING KEY PRODUCT-ID-SORT
-                USING SLC1-FILE,
-                      SLC2-FILE
-                GIVING SORTED-VIBES-INVEN
-
-           MERGE SORT-FILE
-                ON ASCENDING KEY WAREHOUSE-ID-SORT,
-                                 VENDOR-ID-SORT,
-                                 PRODUCT-ID-SORT
-                                    
-                USING SLC1-FILE,
-                      SLC2-FILE
-                GIVING UTAH-FILE
-
-            CLOSE SEA1-FILE
-            CLOSE ERROR-FILE
-            CLOSE LAX1-FILE
-
-            
-
-            
-            PERFORM 200-HOUSE-KEEPING
-         
-                
-       .
-
-      *  
-      *  The aforementioned read function.
-      *  
-
-       130-READ-DIVIDE-FILE.
-         
-
-            PERFORM UNTIL NO-MORE-DATA
-               READ SORTED-VIBES-INVEN
-                   AT END
-                       MOVE 'N' TO EOF-FLAG
-                   NOT AT END
-                       PERFORM 140-INPUT-SORT-LOGIC
-
-               END-READ
-           END-PERFORM
-
-         
-           
-         
-       .
-
-      *  
-      *  140, which sorts the files based upon on
-      *  the location of the products.
-      *  
-      
-
-       140-INPUT-SORT-LOGIC.
-
-          
-
-          EVALUATE TRUE
-           
-             WHEN WAREHOUSE-ID-D EQUALS 'LAX1'
-               MOVE SORTED-VIBES TO LAX1
-               WRITE LAX1
-
-             WHEN WAREHOUSE-ID-D EQUALS 'SEA1'
-               MOVE SORTED-VIBES TO SEA1
-               WRITE SEA1
-
-             WHEN WAREHOUSE-ID-D EQUALS 'SLC1'
-               MOVE SORTED-VIBES TO SLC1
-               WRITE SLC1
-
-             WHEN WAREHOUSE-ID-D EQUALS 'SLC2'
-               MOVE SORTED-VIBES TO SLC2
-               WRITE SLC2
-
-             WHEN WAREHOUSE-ID-D NOT EQUALS 
-               'LAX1' OR 'SEA1' OR 'SLC1' OR 'SLC2'
-               MOVE SORTED-VIBES TO ERROR-FILE-FIELD 
-               ADD 1 TO ERRORNUM
-               WRITE ERROR-FILE-FIELD
-
-          END-EVALUATE
-
-        
-                
-       . 
-
-      *  
-      *  200 HOUSEKEEPING is the start of phase 2 of the program,
-      *  actually writing the report.
-      *  
-      *  It opens our VIBE REPORT, to write to our report file.
-      *  Then, apply our date method to display our date.
-      *  
-      *  Finally, the program prepares the report file with its 
-      *  headers for further writes, and move the program to the
-      *  READ function, 230 READ UTAH.
-      *  
-
-         200-HOUSE-KEEPING.
-        
-         OPEN OUTPUT VIBE-REPORT
-
-           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
-
-           MOVE CD-MONTH TO H1-MONTH
-           MOVE CD-DAY TO H1-DAY
-           MOVE CD-YEAR TO H1-YEAR
-
-          PERFORM 105-WRITE-A-LINE
-
-          MOVE REPORT-HEADER-1 TO VIBE-OUTPUT-REC
-          WRITE VIBE-OUTPUT-REC AFTER ADVANCING 1 LINES
-   
-          MOVE REPORT-HEADER-2 TO VIBE-OUTPUT-REC
-          WRITE VIBE-OUTPUT-REC AFTER ADVANCING 1 LINES
-
-          PERFORM 105-WRITE-A-LINE          
-           
-          PERFORM 230-READ-UTAH 
-         .
-
-      *  
-      *  You should come back to this to fully understand
-      *  the flow of the program. 230 is after this one
-      *  and one other.
-      *  
-      *  215 WRITE ARRAY does the bulk of the work of 
-      *  editing, validating, and printing the data.
-      *  
-      *  I will enclose comments within it to help 
-      *  comprehension of the program, since it
-      *  is complicated.
-      *  
-
-         
-
-         215-WRITE-ARRAY.
-
-      *  
-      *  Immediately I call the 240 REPORT PROCESS.
-      *  240 is responsible for the control breaks,
-      *  mostly. It also prints the total lines,
-      *  using utility functions later.
-      *  
-      *  After completing the breaks to determine
-      *  whether or not to print the detail line
-      *  again or perform a total write, control
-      *  returns to 215.
-      *  
-
-
-            
-           PERFORM 240-REPORT-PROCESS
-
-      *  
-      *  This next block reads in the data from
-      *  out UTAH file using a large PERFROM 
-      *  VARYING, with several nested loops within.
-      *  
-      *  Again, all this function does is print the
-      *  detail line to our specifications.
-      *  
-
-           PERFORM VARYING SUB
-              FROM 1 BY 1 UNTIL SUB > 5
-
-      *  
-      *  This next block moves the array into the
-      *  our storage array.
-      *  
-      *  Note the nested IF, its purpose is to 
-      *  only put the first product name into the
-      *  detail line between product breaks.
-      *  
-      *  The idea, is it only prints the first
-      *  index. If it is not the first index,
-      *  SPACES are moved to the detail line.
-      *  
-
-              MOVE PRODUCT-DATA-ARRAY-IN-UTAH(SUB) TO
-                      PRODUCT-ARRAY-OUT(SUB)
-
-                   IF SUB EQUAL 1
-                   
-                      MOVE PRODUCT-LINE TO VIBE-OUTPUT-REC   
-                      WRITE VIBE-OUTPUT-REC
-                      AFTER ADVANCING 1 LINES
-
-                      MOVE NAME-LINE TO VIBE-OUTPUT-REC   
-                      WRITE VIBE-OUTPUT-REC
-                      AFTER ADVANCING 1 LINES  
-
-                      PERFORM 105-WRITE-A-LINE                 
-
-                      MOVE PRODUCT-NAME-OUT(SUB) TO PROD-NAME-OUT
-                      MOVE PRODUCT-NAME-OUT(SUB) TO PROD-NAME-OUT2
-
-                   ELSE 
-
-                      MOVE SPACES TO PROD-NAME-OUT
-
-                   END-IF
-
-      *  
-      *  This next block of code reads in the size 
-      *  of our products into our storage array.
-      *  
-      *  Using a nested EVALUATE, we validate our
-      *  data. We are only expecting X, L, M, or S.
-      *  
-      *  If data comes in without one of these characters,
-      *  a REFERENCE modification is performed to indicate
-      *  which bad character has been read in to cause
-      *  the report to not list the size of the product.
-      *  
-           
-           
-              MOVE PRODUCT-SIZE-OUT(SUB) TO PROD-SIZE-OUT
-                 EVALUATE TRUE
-                   WHEN PROD-SIZE-OUT EQUALS 'X'
-                       MOVE 'EXTRA LARGE' TO PROD-SIZE-OUT
-                   WHEN PROD-SIZE-OUT EQUALS 'L'
-                       MOVE 'LARGE' TO PROD-SIZE-OUT
-                   WHEN PROD-SIZE-OUT EQUALS 'M'
-                       MOVE 'MEDIUM' TO PROD-SIZE-OUT
-                   WHEN PROD-SIZE-OUT EQUALS 'S'
-                       MOVE 'SMALL' TO PROD-SIZE-OUT
-                   WHEN PROD-SIZE-OUT NOT EQUALS 'X'
-                   OR 'L' OR 'M' OR 'S'
-                       MOVE 'BAD' TO PROD-SIZE-OUT
-                       MOVE PRODUCT-SIZE-OUT(SUB) TO
-                          PROD-SIZE-OUT (5:1)
-                    
-                 END-EVALUATE
-
-      *  
-      *  This block of code does the same as the above,
-      *  but for the type of item, oil or cream.
-      *  
-      *  There are no errors in our files, so no code is
-      *  implemented to account for such.
-      *  
-      *  It can be modified quickly to do so, much like the
-      *  above block does, if neccessary.
-      *  
-                  
-
-              MOVE PRODUCT-TYPE-OUT(SUB) TO PROD-TYPE-OUT
-
-                   EVALUATE TRUE
-
-                     WHEN PRODUCT-TYPE-OUT(SUB) EQUALS 
-                      'C' MOVE 'CREAM' TO PROD-TYPE-OUT
- 
-                     WHEN PRODUCT-TYPE-OUT(SUB) EQUALS
-                      'O' MOVE 'OIL' TO PROD-TYPE-OUT
-
-                   END-EVALUATE
-
-      *  
-      *  This code moves the number in stock of each item
-      *  to the correct output variable to print.
-      *  
-      *  The earlier mentioned errors of missing data on 
-      *  some items are accounted for here.
-      *  
-      *  If the following data is not numeric, which
-      *  it should be for counting the number in stock of 
-      *  each item, zeros are moved to the fields responsible
-      *  for our later calculations.
-      *  
-      *  This is to ensure no false accumulation of data
-      *  happens for our totals.
-      *  
-
-              MOVE NUM-IN-STOCK-OUT(SUB) TO PROD-STOCK-OUT 
-                   IF NUM-IN-STOCK-OUT(SUB) IS NUMERIC
-                      MOVE NUM-IN-STOCK-OUT(SUB) TO
-                      PROD-STOCK-OUT
-
-                   ELSE MOVE 0 TO PROD-STOCK-OUT
-                   MOVE 0 TO PURCHASE-PRICE-OUT(SUB)
-
-                   END-IF
-
-      *  
-      *  This following block performs our basic calculation.
-      *  It also moves the purchase price to the correct
-      *  output division variables.
-      *  
-      *  Each variable was discussed earlier, they store
-      *  the totals of each break that occurs in this program.
-                               
-
-              MOVE PURCHASE-PRICE-OUT(SUB) TO TOTAL-DETAIL-OUT
-
-                  COMPUTE CAL1 = NUM-IN-STOCK-OUT(SUB) * 
-                                 PURCHASE-PRICE-OUT(SUB)
-
-              MOVE CAL1 TO TOTAL-DETAIL-OUT
-
-              ADD CAL1 TO TOTAL-PROD-COST
-              ADD CAL1 TO TOTAL-VENDOR-COST
-              ADD CAL1 TO TOTAL-WAREHOUSE-COST 
-              ADD CAL1 TO THE-GRAND-TOTAL
-
-              MOVE 0 TO CAL1
-
-              MOVE PRODUCT-ID-UTAH TO PROD-ID-OUT
-
-              MOVE DETAIL-LINE1 TO VIBE-OUTPUT-REC
-                 WRITE VIBE-OUTPUT-REC
-                 AFTER ADVANCING 1 LINES
-
-           
-           
-           
-
-           
-
-           END-PERFORM
-
-
-         .
-
-      *  
-      *  220 VENDOR TABLE uses a TABLE to validate out vendor
-      *  names. It checks against our read in values to the above
-      *  mentioned TABLE within the WORKING STORAGE area.
-      *  
-      *  Provided a vendor does not match, it prints out 
-      *  INVALID, followed by the letter that did not match
-      *  what we should be expecting.
-      *  
-      *  If it is valid, we alter the DISPLAY OUTPUT
-      *  variables to reflect the full name of the vendor.
-      *  
-      *  Both instances are done through REFERENCE MODIFICATION.
-      *  
-
-
-         220-VENDOR-TABLE.
-          
-           SET VEN-INDEX TO 1
-         SEARCH VENDOR-TABLE
-                  
-
-              AT END
-
-                  MOVE 'INVALID' TO VENDOR-OUT
-
-                  MOVE VENDOR-HOLD 
-                     TO VENDOR-OUT (9:1)
-                  
-                  MOVE VENDOR-HEADER TO VIBE-OUTPUT-REC
-                  WRITE VIBE-OUTPUT-REC 
-                  AFTER ADVANCING 2 LINES
-                  PERFORM 105-WRITE-A-LINE
-
-
-             WHEN VENDOR-HOLD (1:1) EQUALS VEND-ID-TABLE (VEN-INDEX)
-
-                  MOVE VEND-ID-TABLE (VEN-INDEX) (1:1)
-                      TO VENDOR-OUT(1:1)
-                  MOVE VEND-NAME-TABLE (VEN-INDEX) (1:14) 
-                      TO VENDOR-OUT(2:14)
-                  MOVE VENDOR-HEADER TO VIBE-OUTPUT-REC
-                  WRITE VIBE-OUTPUT-REC 
-                  AFTER ADVANCING 2 LINES 
-                  PERFORM 105-WRITE-A-LINE
- 
-                 
-
-             END-SEARCH
-
- 
-         .
-
-      *  
-      *  230 READ UTAH reads the file.
-      *  
-      *  Until it reaches its end, it performs the
-      *  215 WRITE ARRAY function, which is dicussed above.
-      *  
-
-         230-READ-UTAH.
-          
-          MOVE ' ' TO EOF-FLAG
-          OPEN INPUT UTAH-FILE
-
-          PERFORM UNTIL NO-MORE-DATA
-               READ UTAH-FILE
-                   AT END
-                       MOVE 'N' TO EOF-FLAG
-                   NOT AT END
-                       PERFORM 215-WRITE-ARRAY
-                       
-
-               END-READ
-           END-PERFORM
-
-           .
-
-      *  
-      *  240 REPORT PROCESS is master control for the breaks
-      *  within the program.
-      *  
-      *  Warehouse change triggers all of the breaks, to 
-      *  list the total of the warehouse and vendors with
-      *  the products.
-      *  
-      *  Vendor change or BREAK triggers itself and the product
-      *  BREAK.
-      *  
-      *  Product change triggers itself to start a new detail line.
-      *  
-      *  It is important that only VENDOR BREAK writes its own total,
-      *  or else the printing gets thrown off. Same for the WAREHOUSE
-      *  BREAK. The product total is printed within its actual break
-      *  function.
-      *  
-
-
-
-         240-REPORT-PROCESS.
-
-            EVALUATE TRUE
-              WHEN FIRST-RECORD = 'Y'
-                   MOVE 'N' TO FIRST-RECORD
-                   MOVE WAREHOUSE-ID-UTAH TO WAREHOUSE-HOLD
-                   MOVE VENDOR-ID-UTAH TO VENDOR-HOLD
-                   MOVE PRODUCT-ID-UTAH TO PRODUCT-HOLD
-                   PERFORM 205-WRITE-WAREHOUSE
-                   PERFORM 305-WRITE-VENDOR
-                   
-                   
-              WHEN WAREHOUSE-ID-UTAH NOT EQUAL TO WAREHOUSE-HOLD
-                   PERFORM 410-PRODUCT-BREAK
-                   PERFORM 420-WRITE-TOTAL-VENDOR
-                   PERFORM 105-WRITE-A-LINE
-                   PERFORM 425-WRITE-TOTAL-WAREHOUSE
-                   PERFORM 105-WRITE-A-LINE
-                   PERFORM 210-WAREHOUSE-BREAK
-                   PERFORM 310-VENDOR-BREAK
-
-              WHEN VENDOR-ID-UTAH NOT EQUAL TO VENDOR-HOLD
-                   PERFORM 410-PRODUCT-BREAK
-                   PERFORM 420-WRITE-TOTAL-VENDOR
-                   PERFORM 310-VENDOR-BREAK
-                   
-
-              WHEN PRODUCT-ID-UTAH NOT EQUAL TO PRODUCT-HOLD 
-                  
-                   PERFORM 410-PRODUCT-BREAK
-
-            END-EVALUATE
-
-           
-            
-         
-           .
-      
-      *  
-      *  205 Writes the name of the warehouse, as well
-      *  as expands the name.
-      *  
-
-       205-WRITE-WAREHOUSE.
-           
-           
-           IF WAREHOUSE-ID-UTAH EQUAL 'SLC1'
-              MOVE 'UTAH WAREHOUSE 1' TO WAREHOUSE-OUT
-           ELSE MOVE 'UTAH WAREHOUSE 2' TO WAREHOUSE-OUT
-           
-           END-IF
-
-           MOVE WAREHOUSE-HEADER TO VIBE-OUTPUT-REC
-           WRITE VIBE-OUTPUT-REC 
-           AFTER ADVANCING 1 LINES
-         .
-
-      *  
-      *  210 is the actual WAREHOUSE BREAK. It moves
-      *  the newly encountered WAREHOUSE-ID-UTAH read
-      *  in from the WRITE ARRAY function to the HOLD
-      *  to correctly perform a CONTROL BREAK.
-      *  
-
-       210-WAREHOUSE-BREAK.
-           
-           MOVE WAREHOUSE-ID-UTAH TO WAREHOUSE-HOLD
-           
-           PERFORM 205-WRITE-WAREHOUSE
-             
-         .
-
-      *  
-      *  305 performs 220 to validate and expand
-      *  the VENDOR-ID to the output report.
-      *  
-      *  Its place here is to be triggered by the
-      *  following VENDOR BREAK.
-      *  
-
-         305-WRITE-VENDOR.
-           PERFORM 220-VENDOR-TABLE
-         
-          
-
-         .
-
-      *  
-      *  310 VENDOR BREAK prints the incoming vendor and
-      *  the outgoing vendor by calling 220 to then write
-      *  the relevant data.
-      *  
-      *  It also resets the running total for the VENDOR TOTAL.
-
-
- 
-         310-VENDOR-BREAK.
-            MOVE 0 TO TOTAL-VENDOR-OUT
-            MOVE VENDOR-ID-UTAH TO VENDOR-HOLD
-            
-            PERFORM 305-WRITE-VENDOR
-         .
-
-        
-      *  
-      *  410 CONTROL BREAKS based upon if a new 
-      *  product is coming in.
-      *  
-
-         410-PRODUCT-BREAK.
-          
-          
-          MOVE PRODUCT-ID-UTAH TO PRODUCT-HOLD
-          PERFORM 415-WRITE-TOTAL-PRODUCT
-          PERFORM 105-WRITE-A-LINE
-         .
-         
-      *  
-      *  415 WRITES the PRODUCT TOTAL to the detail
-      *  line. The data must be fed into our working
-      *  storage before being placed into our output
-      *  division.
-      *  
-
-         415-WRITE-TOTAL-PRODUCT.
-          PERFORM 105-WRITE-A-LINE
-          MOVE TOTAL-PROD-COST TO TOTAL-PRODUCT-OUT
-          MOVE PROD-NAME-OUT2 TO TOTAL-PROD-OUT
-          MOVE TOTAL-PRODUCT TO VIBE-OUTPUT-REC
-            WRITE VIBE-OUTPUT-REC
-            AFTER ADVANCING 1 LINES
-          MOVE 0 TO TOTAL-PROD-COST
-          
-         .
-
-      *  
-      *  420 does the same as the above but for 
-      *  VENDOR TOTALS.
-      *  
-
-         420-WRITE-TOTAL-VENDOR.
-          MOVE TOTAL-VENDOR-COST TO TOTAL-VENDOR-OUT
-          MOVE VENDOR-OUT TO TOTAL-VEND-PROD-OUT
-          MOVE TOTAL-VENDOR TO VIBE-OUTPUT-REC
-            WRITE VIBE-OUTPUT-REC
-            AFTER ADVANCING 1 LINES
-          MOVE 0 TO TOTAL-VENDOR-COST
-         .
-
-      *  
-      *  425 also does the same as 415 and 420,
-      *  but for the WAREHOUSE TOTAL.
-      *  
-
-         425-WRITE-TOTAL-WAREHOUSE.
-          MOVE TOTAL-WAREHOUSE-COST TO TOTFORWAREHOUT-OUT
-          MOVE WAREHOUSE-OUT TO TOTFORWAREHOU-NAME
-          MOVE TOTAL-WAREHOUSE TO VIBE-OUTPUT-REC
-            WRITE VIBE-OUTPUT-REC
-            AFTER ADVANCING 1 LINES
-          MOVE 0 TO TOTAL-WAREHOUSE-COST
-         .
-
-      *  
-      *  430 WRITE FINAL TOTAL writes the total
-      *  for the current product, vendor, warehouse,
-      *  and total of the amount of products for the Doctor
-      *  within the State of UTAH.
-      *  
-      *  And it moves that info to the total line.
-      *  
-
-         430-WRITE-FINAL-TOTAL.
-          PERFORM 415-WRITE-TOTAL-PRODUCT
-          PERFORM 105-WRITE-A-LINE
-          PERFORM 420-WRITE-TOTAL-VENDOR
-          PERFORM 105-WRITE-A-LINE
-          PERFORM 425-WRITE-TOTAL-WAREHOUSE
-
-          MOVE THE-GRAND-TOTAL TO GRAND-TOTAL-OUT
-          MOVE GRAND-TOTAL TO VIBE-OUTPUT-REC
-          WRITE VIBE-OUTPUT-REC
-          AFTER ADVANCING 3 LINES
-
-          .
-       
-      *  
-      *  900 closes the last two files, and
-      *  executes the 430 FINAL TOTAL function.
-      *  
-      *  900 is called from 100 MAIN after all 
-      *  of UTAH has been read.
-      *  
-
-       900-CLOSE-ROUTINE.
-            PERFORM 430-WRITE-FINAL-TOTAL
-
-            CLOSE VIBE-REPORT
-                  UTAH-FILE
-                 
-                 
-              
-                        
-
-              STOP RUN
-           .
-
-      *  
-      *  In short, we take one file, split
-      *  it into 5, then take the two that 
-      *  represent UTAH, and write a report
-      *  of all of its information.
-      *  
-      *  That's it, thanks for reading!
-      *  
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     HEALING-VIBES-PROG.
+       AUTHOR.     AUSTIN_OGLETREE.
+      **********************************************************
+      *  This program is designed to take one input file,      
+      *  "PR4F22-VIBESINVENmoreerrors.TXT", and split it into
+      *  five files.
+      *  
+      *  These five files are named as ERROR.txt, PR4F22-LAX1.txt,
+      *  PR4F22-SEA1.txt, PR4F22-SLC1.txt, and PR4F22-SLC2.txt.
+      *  
+      *  The purpose of this is to assist our example client,
+      *  Dr. Drakea. Contained within our primary file is an
+      *  unordered list of her various healing creams with
+      *  them listed by first where they come from, their name,
+      *  and so on and so forth. 
+      *  
+      *  Errors exist within the files, and must be sorted out 
+      *  to the aforementioned error file using a sort merge.
+      *  At first we are only looking for files that are 
+      *  erroneous based upon their location codes, which
+      *  are the first four digits of each entry.
+      *  
+      *  I use one temp file for this, my SD SORT-FILE. The goal
+      *  is to sort them into where they go based on location,
+      *  we are only interested in the Utah locations. The loc-
+      *  ations are warehouses that store her products.
+      *  
+      *  FOR THE MERGE,
+      *  
+      *  The ASCENDING KEYS are: Warehouse ID: Major.
+      *                          Vendor ID:    Intermediate.     
+      *                          Product ID:   Minor.
+      *  
+      *  Using the sorted files and after dividing them into the
+      *  five files, we need to merge the SLC1 and SLC2 files
+      *  into one file we name Utah.txt.
+      *  
+      *  We want to display the number of error files to the
+      *  DISPLAY as well.
+      *  
+      *  After this point, we must then make a report that 
+      *  displays all of the information correctly, taking
+      *  into account the errors present in these files as well.
+      *  I made functions to accomplish this, like displaying
+      *  adjusted product names, types, and expanded warehouse
+      *  names and vendors.
+      *  
+      *  We want to make the report seperate each total product
+      *  amount based on warehouse, vendor, and product type.
+      *  
+      *  To accomplish this I use a TRIPLE CONTROL BREAK,
+      *  USING THE SAME ASCENDING KEYS used for the merge.
+      *  
+      *  The program must accumulate totals across these breaks,
+      *  as well as a final grand total for every item within
+      *  the report. Important to note, some products do not 
+      *  contain actual information pertaining to the product.
+      *  
+      *  Failure to account for this will lead to your math
+      *  being wrong.
+      *  
+      *  Within are comments that should be helpful to 
+      *  understandning the logic of the program.
+      *           
+      **********************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBMPC.
+       OBJECT-COMPUTER.    IBMPC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *  
+      *  Simple File Control and assigning.
+      *  
+
+           SELECT UNSORTED-VIBES-INVEN 
+               ASSIGN TO 'PR4F22-VIBESINVENmoreerrors.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORTED-VIBES-INVEN
+               ASSIGN TO 'SORTED-VIBES.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LAX1-FILE
+               ASSIGN TO 'PR4F22-LAX1.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SEA1-FILE
+               ASSIGN TO 'PR4F22-SEA1.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SLC1-FILE
+               ASSIGN TO 'PR4F22-SLC1.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SLC2-FILE
+               ASSIGN TO 'PR4F22-SLC2.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *
+      *  DEN1 (Denver) and PDX1 (Portland) are this quarter's
+      *  new warehouses in Dr. Drakea's network.
+      *
+
+           SELECT DEN1-FILE
+               ASSIGN TO 'PR4F22-DEN1.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PDX1-FILE
+               ASSIGN TO 'PR4F22-PDX1.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERROR-FILE
+               ASSIGN TO 'ERROR.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT UTAH-FILE
+               ASSIGN TO 'UTAH.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UTAH-STATUS.
+
+      *
+      *  ALL-WARE-FILE is the second-stage merge of every known
+      *  warehouse (LAX1, SEA1, SLC1, SLC2, DEN1, PDX1), used to
+      *  drive the company-wide CONSOLIDATED-REPORT.
+      *
+
+           SELECT ALL-WARE-FILE
+               ASSIGN TO 'ALLWARE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *
+      *  CHECKPOINT-FILE marks when the SORT/MERGE phase has
+      *  finished building UTAH-FILE, so a rerun after an abend
+      *  in 200-HOUSE-KEEPING or 230-READ-UTAH can restart
+      *  straight from UTAH-FILE instead of resplitting/remerging
+      *  the original source file.
+      *
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'CHECKPOINT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+      *
+      *  VENDOR-ID-FILE is the external indexed vendor master,
+      *  keyed on the single-character vendor ID. It is maintained
+      *  by VENDOR-MAINT-PROG and loaded here at runtime by
+      *  220-VENDOR-TABLE's SEARCH, so onboarding a vendor is a
+      *  data change instead of a source change/recompile.
+      *
+
+           SELECT VENDOR-ID-FILE
+               ASSIGN TO 'VENDOR-TABLE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS VEND-ID-KEY
+               FILE STATUS IS WS-VENDOR-FILE-STATUS.
+
+      *
+      *  This is the TEMPORARY file used for the sort.
+      *
+
+           SELECT SORT-FILE
+               ASSIGN TO 'SORTINGFILE.TMP'.
+
+           SELECT SORT-FILE2
+               ASSIGN TO 'SORTINGFILE2.TMP'.
+
+      *
+      *  Our final report is the VIBE-REPORT.TXT.
+      *
+
+           SELECT VIBE-REPORT
+               ASSIGN TO PRINTER 'VIBE-REPORT.TXT'.
+
+      *
+      *  SUMMARY-REPORT is the condensed, totals-only companion
+      *  to VIBE-REPORT - no DETAIL-LINE1 per product, just the
+      *  TOTAL-PRODUCT/TOTAL-VENDOR/TOTAL-WAREHOUSE/GRAND-TOTAL
+      *  lines 415/420/425/430 already compute. Only opened and
+      *  written when the SUMMARY-MODE environment variable
+      *  requests it - see 113-CHECK-SUMMARY-MODE - so a normal
+      *  run's VIBE-REPORT.TXT is completely undisturbed.
+      *
+
+           SELECT SUMMARY-REPORT
+               ASSIGN TO PRINTER 'SUMMARY-REPORT.TXT'.
+
+      *
+      *  EXCEPTION-REPORT lists every record that landed in
+      *  ERROR-FILE so data entry doesn't have to open ERROR.TXT
+      *  in a text editor to trace a bad record.
+      *
+
+           SELECT EXCEPTION-REPORT
+               ASSIGN TO PRINTER 'EXCEPTION-REPORT.TXT'.
+
+      *
+      *  CONSOLIDATED-REPORT covers every warehouse in one report,
+      *  with warehouse/vendor/product subtotals for LAX1, SEA1,
+      *  SLC1, SLC2, DEN1, and PDX1 plus one company-wide grand
+      *  total, instead of only ever reporting Dr. Drakea's Utah
+      *  numbers.
+      *
+
+           SELECT CONSOLIDATED-REPORT
+               ASSIGN TO PRINTER 'CONSOLIDATED-REPORT.TXT'.
+
+      *
+      *  REORDER-FILE is the external indexed reorder-point/
+      *  overstock parameter file, keyed on PRODUCT-ID. It is
+      *  loaded at runtime by 215-WRITE-ARRAY's SEARCH so the
+      *  low/high thresholds for a product are a data change,
+      *  not a source change/recompile.
+      *
+
+           SELECT REORDER-FILE
+               ASSIGN TO 'REORDER-TABLE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REORDER-PRODUCT-ID
+               FILE STATUS IS WS-REORDER-FILE-STATUS.
+
+      *
+      *  TOTALS-HISTORY-FILE archives THE-GRAND-TOTAL and
+      *  TOTFORWAREHOUT-OUT from every run, by run date, so
+      *  435-VARIANCE-REPORT can compare this run against the
+      *  last one instead of those figures only ever being
+      *  printed and forgotten.
+      *
+
+           SELECT TOTALS-HISTORY-FILE
+               ASSIGN TO 'TOTALS-HISTORY.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
+      *
+      *  VARIANCE-REPORT is the period-over-period comparison
+      *  report, built by 435-VARIANCE-REPORT from this run's
+      *  totals and the prior run's archived totals.
+      *
+
+           SELECT VARIANCE-REPORT
+               ASSIGN TO PRINTER 'VARIANCE-REPORT.TXT'.
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *  
+      *  The following is the storage areas for
+      *  all of the files.
+      *  
+
+       FD UNSORTED-VIBES-INVEN
+           RECORD CONTAINS 128 CHARACTERS.
+       01  UNSORTED-VIBES.
+           05  WAREHOUSE-ID-IN                  PIC X(4).
+           05  VENDOR-ID-IN                     PIC A.
+           05  PRODUCT-ID-IN                    PIC X(3).
+           05  PRODUCT-DATA-ARRAY-IN OCCURS 5 TIMES.
+               10 PRODUCT-NAME-IN               PIC X(13).
+               10 PRODUCT-SIZE-IN               PIC A.
+               10 PRODUCT-TYPE-IN               PIC A.
+               10 NUM-IN-STOCK-IN               PIC 9(4).
+               10 PURCHASE-PRICE-IN             PIC S999V99.
+               
+
+       FD SORTED-VIBES-INVEN
+           RECORD CONTAINS 128 CHARACTERS.
+       01  SORTED-VIBES.
+           05  WAREHOUSE-ID-D                   PIC X(4).
+           05  VENDOR-ID-D                      PIC A.
+           05  PRODUCT-ID-D                     PIC X(3).
+           05  PRODUCT-DATA-ARRAY-IN OCCURS 5 TIMES.
+               10 PRODUCT-NAME-IN               PIC X(13).
+               10 PRODUCT-SIZE-IN               PIC A.
+               10 PRODUCT-TYPE-IN               PIC A.
+               10 NUM-IN-STOCK-IN               PIC 9(4).
+               10 PURCHASE-PRICE-IN             PIC S999V99.
+               
+
+      *
+      *  LAX1-FILE through ALL-WARE-FILE (and the SORT-FILE2 SD
+      *  below) are all built and consumed entirely within this
+      *  program run, so unlike UNSORTED-VIBES-INVEN/SORTED-VIBES-
+      *  INVEN (which mirror the fixed 5-slot external source file
+      *  and must stay that shape), each one now carries its own
+      *  PRODUCT-COUNT-xxx field driving an OCCURS DEPENDING ON,
+      *  so 140-INPUT-SORT-LOGIC only carries forward the product
+      *  slots that actually hold data instead of padding every
+      *  record out to 5 occurrences.
+      *
+
+       FD LAX1-FILE
+           RECORD CONTAINS 9 TO 129 CHARACTERS
+           DEPENDING ON PRODUCT-COUNT-LAX1.
+       01  LAX1.
+           05  WAREHOUSE-ID-LAX1                PIC X(4).
+           05  VENDOR-ID                        PIC A.
+           05  PRODUCT-ID                       PIC X(3).
+           05  PRODUCT-COUNT-LAX1               PIC 9.
+           05  PRODUCT-DATA-ARRAY-IN OCCURS 0 TO 5 TIMES
+                  DEPENDING ON PRODUCT-COUNT-LAX1.
+               10 PRODUCT-NAME-IN               PIC X(13).
+               10 PRODUCT-SIZE-IN               PIC A.
+               10 PRODUCT-TYPE-IN               PIC A.
+               10 NUM-IN-STOCK-IN               PIC 9(4).
+               10 PURCHASE-PRICE-IN             PIC S999V99.
+
+
+       FD SEA1-FILE
+           RECORD CONTAINS 9 TO 129 CHARACTERS
+           DEPENDING ON PRODUCT-COUNT-SEA1.
+       01  SEA1.
+           05  WAREHOUSE-ID-SEA1                PIC X(4).
+           05  VENDOR-ID                        PIC A.
+           05  PRODUCT-ID                       PIC X(3).
+           05  PRODUCT-COUNT-SEA1               PIC 9.
+           05  PRODUCT-DATA-ARRAY-IN OCCURS 0 TO 5 TIMES
+                  DEPENDING ON PRODUCT-COUNT-SEA1.
+               10 PRODUCT-NAME-IN               PIC X(13).
+               10 PRODUCT-SIZE-IN               PIC A.
+               10 PRODUCT-TYPE-IN               PIC A.
+               10 NUM-IN-STOCK-IN               PIC 9(4).
+               10 PURCHASE-PRICE-IN             PIC S999V99.
+
+
+       FD SLC1-FILE
+           RECORD CONTAINS 9 TO 129 CHARACTERS
+           DEPENDING ON PRODUCT-COUNT-SLC1.
+       01  SLC1.
+           05  WAREHOUSE-ID-SLC1                PIC X(4).
+           05  VENDOR-ID                        PIC A.
+           05  PRODUCT-ID                       PIC X(3).
+           05  PRODUCT-COUNT-SLC1               PIC 9.
+           05  PRODUCT-DATA-ARRAY-IN OCCURS 0 TO 5 TIMES
+                  DEPENDING ON PRODUCT-COUNT-SLC1.
+               10 PRODUCT-NAME-IN               PIC X(13).
+               10 PRODUCT-SIZE-IN               PIC A.
+               10 PRODUCT-TYPE-IN               PIC A.
+               10 NUM-IN-STOCK-IN               PIC 9(4).
+               10 PURCHASE-PRICE-IN             PIC S999V99.
+
+
+       FD SLC2-FILE
+           RECORD CONTAINS 9 TO 129 CHARACTERS
+           DEPENDING ON PRODUCT-COUNT-SLC2.
+       01  SLC2.
+           05  WAREHOUSE-ID-SLC2                PIC X(4).
+           05  VENDOR-ID                        PIC A.
+           05  PRODUCT-ID                       PIC X(3).
+           05  PRODUCT-COUNT-SLC2               PIC 9.
+           05  PRODUCT-DATA-ARRAY-IN OCCURS 0 TO 5 TIMES
+                  DEPENDING ON PRODUCT-COUNT-SLC2.
+               10 PRODUCT-NAME-IN               PIC X(13).
+               10 PRODUCT-SIZE-IN               PIC A.
+               10 PRODUCT-TYPE-IN               PIC A.
+               10 NUM-IN-STOCK-IN               PIC 9(4).
+               10 PURCHASE-PRICE-IN             PIC S999V99.
+
+       FD DEN1-FILE
+           RECORD CONTAINS 9 TO 129 CHARACTERS
+           DEPENDING ON PRODUCT-COUNT-DEN1.
+       01  DEN1.
+           05  WAREHOUSE-ID-DEN1                PIC X(4).
+           05  VENDOR-ID                        PIC A.
+           05  PRODUCT-ID                       PIC X(3).
+           05  PRODUCT-COUNT-DEN1               PIC 9.
+           05  PRODUCT-DATA-ARRAY-IN OCCURS 0 TO 5 TIMES
+                  DEPENDING ON PRODUCT-COUNT-DEN1.
+               10 PRODUCT-NAME-IN               PIC X(13).
+               10 PRODUCT-SIZE-IN               PIC A.
+               10 PRODUCT-TYPE-IN               PIC A.
+               10 NUM-IN-STOCK-IN               PIC 9(4).
+               10 PURCHASE-PRICE-IN             PIC S999V99.
+
+       FD PDX1-FILE
+           RECORD CONTAINS 9 TO 129 CHARACTERS
+           DEPENDING ON PRODUCT-COUNT-PDX1.
+       01  PDX1.
+           05  WAREHOUSE-ID-PDX1                PIC X(4).
+           05  VENDOR-ID                        PIC A.
+           05  PRODUCT-ID                       PIC X(3).
+           05  PRODUCT-COUNT-PDX1               PIC 9.
+           05  PRODUCT-DATA-ARRAY-IN OCCURS 0 TO 5 TIMES
+                  DEPENDING ON PRODUCT-COUNT-PDX1.
+               10 PRODUCT-NAME-IN               PIC X(13).
+               10 PRODUCT-SIZE-IN               PIC A.
+               10 PRODUCT-TYPE-IN               PIC A.
+               10 NUM-IN-STOCK-IN               PIC 9(4).
+               10 PURCHASE-PRICE-IN             PIC S999V99.
+
+       FD ERROR-FILE
+           RECORD CONTAINS 9 TO 129 CHARACTERS
+           DEPENDING ON PRODUCT-COUNT-ERROR.
+       01  ERROR-FILE-FIELD.
+           05  WAREHOUSE-ID-ERROR               PIC X(4).
+           05  VENDOR-ID                        PIC A.
+           05  PRODUCT-ID                       PIC X(3).
+           05  PRODUCT-COUNT-ERROR              PIC 9.
+           05  PRODUCT-DATA-ARRAY-IN OCCURS 0 TO 5 TIMES
+                  DEPENDING ON PRODUCT-COUNT-ERROR.
+               10 PRODUCT-NAME-IN               PIC X(13).
+               10 PRODUCT-SIZE-IN               PIC A.
+               10 PRODUCT-TYPE-IN               PIC A.
+               10 NUM-IN-STOCK-IN               PIC 9(4).
+               10 PURCHASE-PRICE-IN             PIC S999V99.
+
+
+       FD UTAH-FILE
+           RECORD CONTAINS 9 TO 129 CHARACTERS
+           DEPENDING ON PRODUCT-COUNT-UTAH.
+       01  UTAH.
+           05  WAREHOUSE-ID-UTAH                PIC X(4).
+           05  VENDOR-ID-UTAH                   PIC A.
+           05  PRODUCT-ID-UTAH                  PIC X(3).
+           05  PRODUCT-COUNT-UTAH               PIC 9.
+           05  PRODUCT-DATA-ARRAY-IN-UTAH OCCURS 0 TO 5 TIMES
+                  DEPENDING ON PRODUCT-COUNT-UTAH.
+               10 PRODUCT-NAME-IN               PIC X(13).
+               10 PRODUCT-SIZE-IN               PIC A.
+               10 PRODUCT-TYPE-IN               PIC A.
+               10 NUM-IN-STOCK-IN               PIC 9(4).
+               10 PURCHASE-PRICE-IN             PIC S999V99.
+
+       FD ALL-WARE-FILE
+           RECORD CONTAINS 9 TO 129 CHARACTERS
+           DEPENDING ON PRODUCT-COUNT-ALLW.
+       01  ALL-WARE.
+           05  WAREHOUSE-ID-ALLW               PIC X(4).
+           05  VENDOR-ID-ALLW                   PIC A.
+           05  PRODUCT-ID-ALLW                  PIC X(3).
+           05  PRODUCT-COUNT-ALLW               PIC 9.
+           05  PRODUCT-DATA-ARRAY-IN-ALLW OCCURS 0 TO 5 TIMES
+                  DEPENDING ON PRODUCT-COUNT-ALLW.
+               10 PRODUCT-NAME-IN               PIC X(13).
+               10 PRODUCT-SIZE-IN               PIC A.
+               10 PRODUCT-TYPE-IN               PIC A.
+               10 NUM-IN-STOCK-IN               PIC 9(4).
+               10 PURCHASE-PRICE-IN             PIC S999V99.
+
+      *
+      *  Important, this is the SD SORT file below.
+      *
+      *  SORT-FILE stays fixed at 5 occurrences - it is also used
+      *  for the very first sort (USING UNSORTED-VIBES-INVEN
+      *  GIVING SORTED-VIBES-INVEN), and that first pass still has
+      *  to mirror the fixed-width external source file, which has
+      *  no count byte of its own to depend on.
+      *
+
+
+       SD SORT-FILE
+           RECORD CONTAINS 128 CHARACTERS.
+       01  SORT-RECORDS.
+           05  WAREHOUSE-ID-SORT                PIC X(4).
+           05  VENDOR-ID-SORT                   PIC A.
+           05  PRODUCT-ID-SORT                  PIC X(3).
+           05  PRODUCT-DATA-ARRAY-IN OCCURS 5 TIMES.
+               10 PRODUCT-NAME-IN               PIC X(13).
+               10 PRODUCT-SIZE-IN               PIC A.
+               10 PRODUCT-TYPE-IN               PIC A.
+               10 NUM-IN-STOCK-IN               PIC 9(4).
+               10 PURCHASE-PRICE-IN             PIC S999V99.
+
+      *
+      *  SORT-FILE2 is the SD used for the second-stage sort/
+      *  merge (SLC1/SLC2 into UTAH-FILE, and LAX1/SEA1/SLC1/SLC2/
+      *  DEN1/PDX1 into ALL-WARE-FILE), now that those files carry
+      *  PRODUCT-COUNT-xxx/OCCURS DEPENDING ON instead of a fixed
+      *  5-slot array.
+      *
+
+       SD SORT-FILE2
+           RECORD CONTAINS 9 TO 129 CHARACTERS.
+       01  SORT-RECORDS2.
+           05  WAREHOUSE-ID-SORT2               PIC X(4).
+           05  VENDOR-ID-SORT2                  PIC A.
+           05  PRODUCT-ID-SORT2                 PIC X(3).
+           05  PRODUCT-COUNT-SORT2              PIC 9.
+           05  PRODUCT-DATA-ARRAY-IN OCCURS 0 TO 5 TIMES
+                  DEPENDING ON PRODUCT-COUNT-SORT2.
+               10 PRODUCT-NAME-IN               PIC X(13).
+               10 PRODUCT-SIZE-IN               PIC A.
+               10 PRODUCT-TYPE-IN               PIC A.
+               10 NUM-IN-STOCK-IN               PIC 9(4).
+               10 PURCHASE-PRICE-IN             PIC S999V99.
+
+      *
+      *  CHECKPOINT-FILE holds a single marker record written
+      *  once 120-SORT-MERGE has finished building UTAH-FILE, so
+      *  a restart can skip straight to 200-HOUSE-KEEPING. It also
+      *  carries the ERRORNUM/TYPE-ERRORNUM counts from that run,
+      *  so a later restart can restore them instead of 100-MAIN-
+      *  MODULE's DISPLAY always reporting 0 errors.
+      *
+
+       FD CHECKPOINT-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CHECKPOINT-MARKER                PIC X(20).
+           05  CHECKPOINT-ERRORNUM              PIC 99.
+           05  CHECKPOINT-TYPE-ERRORNUM         PIC 99.
+           05  FILLER                           PIC X(6).
+
+      *
+      *  VENDOR-ID-FILE record - one row per vendor, keyed by the
+      *  single-character vendor ID. Maintained by
+      *  VENDOR-MAINT-PROG.
+      *
+
+       FD VENDOR-ID-FILE
+           RECORD CONTAINS 15 CHARACTERS.
+       01  VENDOR-ID-RECORD.
+           05  VEND-ID-KEY                     PIC X.
+           05  VEND-NAME-REC                   PIC X(14).
+
+      *
+      *  VIBE-REPORT is used to print the actual report.
+      *
+
+       FD    VIBE-REPORT
+             RECORD CONTAINS 80 CHARACTERS.
+
+       01    VIBE-OUTPUT-REC            PIC X(80).
+
+      *
+      *  SUMMARY-REPORT is the totals-only companion report - see
+      *  the SELECT above for when it gets opened/written.
+      *
+
+       FD    SUMMARY-REPORT
+             RECORD CONTAINS 80 CHARACTERS.
+
+       01    SUMMARY-OUTPUT-REC         PIC X(80).
+
+      *
+      *  EXCEPTION-REPORT is the printer file for the rejected-
+      *  record report built from ERROR-FILE-FIELD.
+      *
+
+       FD    EXCEPTION-REPORT
+             RECORD CONTAINS 80 CHARACTERS.
+
+       01    EXCEPTION-OUTPUT-REC       PIC X(80).
+
+      *
+      *  CONSOLIDATED-REPORT is the printer file for the
+      *  company-wide, all-warehouse report built from
+      *  ALL-WARE-FILE.
+      *
+
+       FD    CONSOLIDATED-REPORT
+             RECORD CONTAINS 80 CHARACTERS.
+
+       01    CONS-OUTPUT-REC            PIC X(80).
+
+      *
+      *  REORDER-FILE record - one row per product, keyed by
+      *  PRODUCT-ID, holding the low/high on-hand thresholds
+      *  215-WRITE-ARRAY checks to flag REORDER/OVERSTOCK.
+      *
+
+       FD REORDER-FILE
+           RECORD CONTAINS 11 CHARACTERS.
+       01  REORDER-RECORD.
+           05  REORDER-PRODUCT-ID              PIC X(3).
+           05  REORDER-LOW-REC                 PIC 9(4).
+           05  REORDER-HIGH-REC                PIC 9(4).
+
+      *
+      *  TOTALS-HISTORY-FILE record - one row per warehouse per
+      *  run, holding the run date, the warehouse that row's
+      *  total belongs to, and that run's grand/warehouse totals.
+      *  A run with N warehouses writes N rows sharing the same
+      *  HIST-RUN-DATE/HIST-GRAND-TOTAL so 435-VARIANCE-REPORT can
+      *  recover every warehouse's total for the last run, not
+      *  just whichever one happened to be written last.
+      *
+
+       FD TOTALS-HISTORY-FILE
+           RECORD CONTAINS 34 CHARACTERS.
+       01  TOTALS-HISTORY-RECORD.
+           05  HIST-RUN-DATE                    PIC X(8).
+           05  HIST-WAREHOUSE-ID                PIC X(4).
+           05  HIST-GRAND-TOTAL                 PIC 9(9)V99.
+           05  HIST-WAREHOUSE-TOTAL             PIC 9(9)V99.
+
+      *
+      *  VARIANCE-REPORT is the printer file for the period-over-
+      *  period comparison built by 435-VARIANCE-REPORT.
+      *
+
+       FD    VARIANCE-REPORT
+             RECORD CONTAINS 80 CHARACTERS.
+
+       01    VARIANCE-OUTPUT-REC       PIC X(80).
+      *********
+       WORKING-STORAGE SECTION.
+
+      *  
+      *  Below are important variables for use later.
+      *
+      * The TOTALS are used to store the totals.
+      * CAL1 is used to calculate the totals. It is moved
+      * later into the TOTAL fields.
+      * 
+      * ERRORNUM is what is used to display the error mess-
+      * age for the DISPLAY
+      * 
+      * SUB holds the index for our arrays.
+      * 
+      * PROD-NAME-OUT2 is important later, to use with 
+      * the product total names.
+      *  
+       
+       01    WS-WORK-AREAS.
+
+             05    TOTAL-PROD-COST           PIC 99999999V99     .
+             05    TOTAL-VENDOR-COST         PIC 99999999V99     .
+             05    TOTAL-WAREHOUSE-COST      PIC 99999999V99     .
+             05    CAL1                      PIC 99999999V99     .
+             05    THE-GRAND-TOTAL           PIC 99999999V99     .
+             05    ERRORNUM                  PIC 99              .
+             05    TYPE-ERRORNUM             PIC 99              .
+             05    SUB                       PIC 9 VALUE 1.
+             05    PROD-NAME-OUT2            PIC X(13).
+      *
+      *  WS-PRODUCT-COUNT holds the number of actually populated
+      *  product slots in the SORTED-VIBES record 140-INPUT-SORT-
+      *  LOGIC just read, computed by 145-COUNT-PRODUCTS. It drives
+      *  the PRODUCT-COUNT-xxx field/OCCURS DEPENDING ON array of
+      *  whichever warehouse/error file the record is routed to.
+      *
+             05    WS-PRODUCT-COUNT          PIC 9 VALUE 0.
+             05    WS-COPY-SUB               PIC 9 VALUE 1.
+             05    WS-UTAH-STATUS            PIC XX VALUE SPACES.
+             05    WS-CHECKPOINT-STATUS      PIC XX VALUE SPACES.
+
+      * 
+      *   Flags and switches hold the values neccessary for
+      *  reading the loop and the array index, respectively.
+      * 
+
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG                    PIC X       VALUE ' '.
+               88 NO-MORE-DATA                         VALUE 'N'.
+               88 MORE-RECORDS                         VALUE 'Y'.
+           05 FIRST-RECORD                             VALUE 'Y'.
+      *
+      *  WS-RESTART-REQUESTED is read from the environment so an
+      *  operator can request a restart without a recompile.
+      *  WS-RESTART-SWITCH records whether that restart is
+      *  actually honored, i.e. whether a usable checkpoint and
+      *  UTAH-FILE were both found.
+      *
+           05 WS-RESTART-REQUESTED         PIC X  VALUE 'N'.
+               88 RESTART-IS-REQUESTED            VALUE 'Y'.
+           05 WS-RESTART-SWITCH            PIC X  VALUE 'N'.
+               88 RESTART-FROM-UTAH               VALUE 'Y'.
+      *
+      *  WS-SUMMARY-REQUESTED is read from the environment so an
+      *  operator can ask for the condensed SUMMARY-REPORT.TXT
+      *  (totals only, no DETAIL-LINE1) without a recompile. When
+      *  not requested, only VIBE-REPORT.TXT is produced, exactly
+      *  as before.
+      *
+           05 WS-SUMMARY-REQUESTED         PIC X  VALUE 'N'.
+               88 SUMMARY-MODE-REQUESTED          VALUE 'Y'.
+      *
+      *  The hold field is for the control break between the
+      *  WAREHOUSE, VENDOR, and PRODUCT holds.
+      * 
+
+       01 HOLD-FIELD.
+           05  WAREHOUSE-HOLD                   PIC X(4).
+           05  VENDOR-HOLD                      PIC X(1).
+           05  PRODUCT-HOLD                     PIC X.
+           
+      *      
+      *  Current date is to correctly print the date.
+      *  Merely for formatting reasons.
+      * 
+
+       01  CURRENT-DATE.
+           05  CD-YEAR             PIC XXXX.
+           05  CD-MONTH            PIC XX.
+           05  CD-DAY              PIC XX.
+
+      
+      * 
+      *  This array holds the incoming data from our
+      * UTAH file.
+      * 
+
+       01  PRODUCT-ARRAY-OUT OCCURS 5 TIMES.
+             05 PRODUCT-NAME-OUT               PIC X(13).
+             05 PRODUCT-SIZE-OUT               PIC A.
+             05 PRODUCT-TYPE-OUT              PIC A.
+             05 NUM-IN-STOCK-OUT               PIC 9(4).
+             05 PURCHASE-PRICE-OUT             PIC S999V99.
+             05  FILLER                    PIC X(4) VALUE SPACES.
+
+    
+      *
+      *  This following code block is a TABLE, used to
+      *  correctly display the vendors of each appropriate
+      *  product by matching our single ALPHANUMERIC value
+      *  to be expanded.
+      *
+      *  The table used to be hardcoded here with VALUE clauses
+      *  for exactly three vendors. It is now loaded at runtime
+      *  from VENDOR-ID-FILE by 195-LOAD-VENDOR-TABLE, so a new
+      *  vendor is a data change to VENDOR-TABLE.DAT instead of a
+      *  source change/recompile.
+      *
+
+       01 WS-VENDOR-FILE-STATUS       PIC XX VALUE SPACES.
+       01 WS-VENDOR-COUNT             PIC 9(2) VALUE 0.
+
+       01 WS-VENDOR-TABLE-AREA.
+          05 VENDOR-TABLE OCCURS 0 TO 50 TIMES
+             DEPENDING ON WS-VENDOR-COUNT
+             INDEXED BY VEN-INDEX.
+              10 VEND-ID-TABLE              PIC X.
+              10 VEND-NAME-TABLE            PIC X(14).
+
+      *
+      *  This table holds the reorder-point/overstock low/high
+      *  thresholds for each product, loaded at runtime from
+      *  REORDER-FILE by 197-LOAD-REORDER-TABLE. 215-WRITE-ARRAY
+      *  SEARCHes it to flag REORDER/OVERSTOCK on the detail line.
+      *
+
+       01 WS-REORDER-FILE-STATUS     PIC XX VALUE SPACES.
+       01 WS-REORDER-COUNT           PIC 9(2) VALUE 0.
+
+       01 WS-REORDER-TABLE-AREA.
+          05 REORDER-TABLE OCCURS 0 TO 50 TIMES
+             DEPENDING ON WS-REORDER-COUNT
+             INDEXED BY REO-INDEX.
+              10 REO-PRODUCT-ID-TABLE        PIC X(3).
+              10 REO-LOW-TABLE               PIC 9(4).
+              10 REO-HIGH-TABLE              PIC 9(4).
+
+      *
+      *  435-VARIANCE-REPORT's work area - the last-archived
+      *  prior run's figures, read from TOTALS-HISTORY-FILE, and
+      *  the variance computed against this run's totals.
+      *
+      *  WS-WAREHOUSE-TOTAL-AREA captures TOTAL-WAREHOUSE-COST per
+      *  warehouse at 425-WRITE-TOTAL-WAREHOUSE time, keyed by
+      *  WS-WAREHOUSE-CODE, since 425 itself zeroes TOTAL-
+      *  WAREHOUSE-COST back out after every warehouse break - a
+      *  single scalar would only ever hold the last warehouse
+      *  processed (e.g. SLC2), silently dropping every other
+      *  warehouse's total (e.g. SLC1) from the variance report.
+      *  WS-PRIOR-WAREHOUSE-AREA is the equivalent breakdown for
+      *  the last archived run, reloaded from TOTALS-HISTORY-FILE.
+      *
+
+       01 WS-HISTORY-FILE-STATUS    PIC XX VALUE SPACES.
+       01 WS-HIST-EOF-FLAG          PIC X VALUE ' '.
+           88 HIST-NO-MORE-DATA          VALUE 'N'.
+       01 WS-PRIOR-RUN-FOUND-FLAG   PIC X VALUE 'N'.
+           88 PRIOR-RUN-FOUND             VALUE 'Y'.
+
+       01 WS-WAREHOUSE-TOTAL-COUNT  PIC 9(2) VALUE 0.
+       01 WS-WAREHOUSE-TOTAL-AREA.
+           05 WS-WAREHOUSE-TOTAL-ENTRY OCCURS 0 TO 10 TIMES
+                 DEPENDING ON WS-WAREHOUSE-TOTAL-COUNT.
+              10 WS-WHT-CODE           PIC X(4).
+              10 WS-WHT-AMOUNT         PIC 9(9)V99.
+       01 WS-WHT-SUB                PIC 9(2) VALUE 0.
+       01 WS-WHT-FOUND-FLAG         PIC X VALUE 'N'.
+           88 WHT-FOUND                  VALUE 'Y'.
+
+       01 WS-PRIOR-RUN-DATE         PIC X(8) VALUE SPACES.
+       01 WS-PRIOR-GRAND-TOTAL      PIC 9(9)V99 VALUE 0.
+
+       01 WS-PRIOR-WAREHOUSE-COUNT  PIC 9(2) VALUE 0.
+       01 WS-PRIOR-WAREHOUSE-AREA.
+           05 WS-PRIOR-WHT-ENTRY OCCURS 0 TO 10 TIMES
+                 DEPENDING ON WS-PRIOR-WAREHOUSE-COUNT.
+              10 WS-PRIOR-WHT-CODE     PIC X(4).
+              10 WS-PRIOR-WHT-AMOUNT   PIC 9(9)V99.
+       01 WS-PRIOR-WHT-SUB          PIC 9(2) VALUE 0.
+       01 WS-PRIOR-WHT-FOUND-FLAG   PIC X VALUE 'N'.
+           88 PRIOR-WHT-FOUND           VALUE 'Y'.
+       01 WS-PRIOR-WAREHOUSE-TOTAL  PIC 9(9)V99 VALUE 0.
+
+       01 WS-VARIANCE-GRAND-TOTAL      PIC S9(9)V99 VALUE 0.
+       01 WS-VARIANCE-WAREHOUSE-TOTAL  PIC S9(9)V99 VALUE 0.
+
+
+      *************************OUTPUT AREA*****************************
+      
+      *  
+      *  The output area is self explanatory.
+      *  It is used to print to the screen.
+      *  
+      *  However, some names may be confusing later.
+      *  I intend to point them out.
+      *  
+      *  WRITE-LINE is used for a later function.
+      *  
+  
+        01 WRITE-LINE.
+           05 FILLER         PIC X VALUE SPACES.
+
+        01 REPORT-HEADER-1.
+          05 FILLER          PIC X(34) VALUE SPACES.
+          05 REPORT-LINE     PIC X(13) VALUE 'HEALING VIBES'.
+          
+
+        01 REPORT-HEADER-2.
+          
+          05 FILLER PIC X(10) VALUES SPACES.
+
+          05  H1-DATE.
+               10  H1-MONTH        PIC XX.
+               10  FILLER          PIC X         VALUE '/'.
+               10  H1-DAY          PIC XX.
+               10  FILLER          PIC X         VALUE '/'.
+               10  H1-YEAR         PIC XXXX.
+
+          
+
+          05 FILLER            PIC X(13) VALUE SPACES.
+          05 INVEN-REPORT      PIC X(16) VALUE 'INVENTORY REPORT'.
+          
+          05 FILLER            PIC X(11) VALUE SPACES.
+          05 UTAH              PIC X(4)  VALUE 'UTAH'.
+      
+       
+      *  
+      *  WAREHOUSE-OUT Displays the expanded Warehouse name.
+      *            
+
+       01 WAREHOUSE-HEADER.
+          05 FILLER          PIC X(2) VALUE SPACES.
+          05 WAREHOUSE       PIC X(11) VALUE 'WAREHOUSE: '.
+          05 WAREHOUSE-OUT   PIC X(16)             .
+
+          
+      *  
+      *  VENDOR-OUT does the same as WAREHOUSE-OUT.
+      *  
+
+       01 VENDOR-HEADER.
+          05 FILLER           PIC X(5) VALUE SPACES .
+          05 VENDOR           PIC X(8) VALUE 'VENDOR: '.
+
+          05 VENDOR-OUT       PIC X(15).
+
+      *  
+      *  PRODUCT-LINE holds no useful data besides display
+      *  purposes.
+      *  
+
+       01 PRODUCT-LINE.
+          05 FILLER           PIC X(8) VALUE SPACES .
+          05 PRODUCT          PIC X(7) VALUE 'PRODUCT'.
+
+          05 FILLER           PIC X(7) VALUE SPACES.
+          05 PROD             PIC X(4) VALUE 'PROD'.
+
+          05 FILLER           PIC X(4) VALUE SPACES.
+          05 PRODUCT2         PIC X(7) VALUE 'PRODUCT'.
+
+          05 VILLER           PIC X(5) VALUE SPACES.
+          05 PROD2            PIC X(4) VALUE 'PROD'.
+
+          05 FILLER           PIC X(5) VALUE SPACES.
+          05 WORD-IN          PIC X(2) VALUE 'IN'.
+
+          05 FILLER           PIC X(7) VALUE SPACES.
+          05 WORD-TOTAL       PIC X(5) VALUE 'TOTAL'.
+
+      *  
+      *  Same as the above line.
+      *  
+
+       01 NAME-LINE.
+          
+          05 FILLER                 PIC X(10) VALUE SPACES.
+          05 NAME                   PIC X(4)  VALUE 'NAME'.
+
+          05 FILLER                 PIC X(9) VALUE SPACES.
+          05 WORD-ID                PIC X(2) VALUE 'ID'.
+
+          05 FILLER                 PIC X(6) VALUE SPACES.
+          05 THE-WORD-SIZE          PIC X(4) VALUE 'SIZE'.
+
+          05 FILLER                 PIC X(7) VALUE SPACES.               
+          05 WORD-TYPE              PIC X(4) VALUE 'TYPE'.
+          
+          05 FILLER                 PIC X(4) VALUE SPACES.     
+          05 STOCK                  PIC X(5) VALUE 'STOCK'.
+
+          05 FILLER                 PIC X(5) VALUE SPACES.
+          05 COST                   PIC X(4) VALUE 'COST'.
+
+          05 FILLER                 PIC X(2) VALUE SPACES.
+          05 WORD-STATUS            PIC X(6) VALUE 'STATUS'.
+
+      *
+      *  The DETAIL-LINE1 is designed to hold and display
+      *  most of the data for this report, like the number
+      *  in stock of each item and their prices and such.
+      *  
+      *  I thought I may have needed a detail line 2,
+      *  but I did not.
+      *  
+
+       01 DETAIL-LINE1.
+          
+          05 FILLER                 PIC X(5) VALUE SPACES.
+          05 PROD-NAME-OUT          PIC X(13).
+
+          05 FILLER                 PIC X(4) VALUE SPACES.
+          05 PROD-ID-OUT            PIC X(3).
+
+          05 FILLER                 PIC X(3) VALUE SPACES.
+          05 PROD-SIZE-OUT          PIC X(11).
+
+          05 FILLER                 PIC X(3) VALUE SPACES.
+          05 PROD-TYPE-OUT          PIC X(5).
+
+          05 FILLER                 PIC X(3) VALUE SPACES.
+          05 PROD-STOCK-OUT         PIC Z999.
+
+          05 FILLER                 PIC X(3) VALUE SPACES.
+          05 TOTAL-DETAIL-OUT         PIC $,$$$,$$$.99.
+
+          05 FILLER                 PIC X(2) VALUE SPACES.
+          05 STOCK-FLAG-OUT          PIC X(9).
+
+      *
+      *  TOTAL-PRODUCT shows the total amount of each
+      *  product after all of their sizes have been read
+      *  in. They are seperated, again, by Warehouse 
+      *  location, vendor, and product type.
+      *  
+      *  The following TOTAL lines do the same, except
+      *  for the total for each vendor and warehouse,
+      *  respectively.
+      *  
+              
+
+       01 TOTAL-PRODUCT.
+          05 FILLER              PIC  X(15) VALUE SPACES  .
+          05 TOTAL      PIC  X(15)  VALUE 'TOTAL PRODUCT: '.
+  
+          05 TOTAL-PROD-OUT            PIC  X(13).
+          05 FILLER                    PIC  X(13).
+         
+          05 TOTAL-PRODUCT-OUT       PIC $$,$$$,$$$.99         .
+
+       01 TOTAL-VENDOR.
+          05 FILLER              PIC  X(12) VALUE SPACES  .
+          05 TOTAL      PIC  X(18)  VALUE 'TOTAL FOR VENDOR: '.
+  
+          05 TOTAL-VEND-PROD-OUT            PIC  X(15).
+          05 FILLER                    PIC  X(10).
+         
+          05 TOTAL-VENDOR-OUT       PIC $$$,$$$,$$$.99         .
+
+      *   
+      *  'TOTFORWAREHOU' is supposed to stand for
+      *  Total For Warehouse, while the NAME version
+      *  holds which total the warehouse is being displayed,
+      *  and the OUT version is for the actual numbers of that.
+      *  
+
+       01 TOTAL-WAREHOUSE.
+          05 FILLER              PIC X(9) VALUE SPACES.
+          05 TOTFORWAREHOU  PIC X(21) VALUE 'TOTAL FOR WAREHOUSE: '.
+
+          05 TOTFORWAREHOU-NAME      PIC X(16).
+
+          05 FILLER                 PIC X(7) VALUE SPACES.
+          05 TOTFORWAREHOUT-OUT      PIC $,$$$,$$$,$$$.99.
+
+       01 GRAND-TOTAL.
+          05 FILLER             PIC X(17) VALUE SPACES.
+          05 WORD-GRAND-TOT     PIC X(17) VALUE 'GRAND TOTAL: UTAH'.
+          05 GRAND-TOTAL-OUT    PIC $$,$$$,$$$,$$$.99.
+
+      *************************EXCEPTION REPORT AREA********************
+      *
+      *  The following records lay out the exception/suspense
+      *  report built from ERROR-FILE-FIELD - one line per
+      *  rejected record, plus a reason code.
+      *
+
+       01 EXCEPTION-HEADER-1.
+          05 FILLER             PIC X(28) VALUE SPACES.
+          05 EXC-TITLE          PIC X(27) VALUE
+             'EXCEPTION / SUSPENSE REPORT'.
+
+       01 EXCEPTION-COLUMN-HEADER.
+          05 FILLER             PIC X(5)  VALUE SPACES.
+          05 FILLER             PIC X(9)  VALUE 'WAREHOUSE'.
+          05 FILLER             PIC X(7)  VALUE SPACES.
+          05 FILLER             PIC X(6)  VALUE 'VENDOR'.
+          05 FILLER             PIC X(6)  VALUE SPACES.
+          05 FILLER             PIC X(7)  VALUE 'PRODUCT'.
+          05 FILLER             PIC X(6)  VALUE SPACES.
+          05 FILLER             PIC X(11) VALUE 'REASON CODE'.
+
+       01 EXCEPTION-DETAIL-LINE.
+          05 FILLER             PIC X(5)  VALUE SPACES.
+          05 EXC-WAREHOUSE-OUT  PIC X(4).
+          05 FILLER             PIC X(9)  VALUE SPACES.
+          05 EXC-VENDOR-OUT     PIC X(1).
+          05 FILLER             PIC X(10) VALUE SPACES.
+          05 EXC-PRODUCT-OUT    PIC X(3).
+          05 FILLER             PIC X(8)  VALUE SPACES.
+          05 EXC-REASON-OUT     PIC X(27).
+
+      *************************CONSOLIDATED REPORT AREA*****************
+      *
+      *  The following work areas and records drive the generalized
+      *  triple control break over ALL-WARE-FILE (LAX1, SEA1, SLC1,
+      *  SLC2, DEN1, and PDX1 together), the same shape as the Utah-
+      *  only break in 240-REPORT-PROCESS but carrying a company
+      *  grand total across every warehouse instead of just one.
+      *
+
+       01 CONS-WORK-AREAS.
+          05 CONS-TOTAL-PROD-COST        PIC 99999999V99.
+          05 CONS-TOTAL-VENDOR-COST      PIC 99999999V99.
+          05 CONS-TOTAL-WAREHOUSE-COST   PIC 99999999V99.
+          05 CONS-CAL1                   PIC 99999999V99.
+          05 CONS-COMPANY-GRAND-TOTAL    PIC 9(9)V99.
+          05 CONS-SUB                    PIC 9 VALUE 1.
+
+       01 CONS-FLAGS-N-SWITCHES.
+          05  CONS-EOF-FLAG              PIC X VALUE ' '.
+              88 CONS-NO-MORE-DATA                 VALUE 'N'.
+          05  CONS-FIRST-RECORD          PIC X VALUE 'Y'.
+
+       01 CONS-HOLD-FIELD.
+          05  CONS-WAREHOUSE-HOLD        PIC X(4).
+          05  CONS-VENDOR-HOLD           PIC X(1).
+          05  CONS-PRODUCT-HOLD          PIC X.
+
+      *
+      *  WS-WAREHOUSE-CODE/WS-WAREHOUSE-NAME-OUT drive the shared
+      *  206-EXPAND-WAREHOUSE-NAME paragraph used by both the
+      *  Utah-only report and this consolidated report.
+      *
+
+       01 WS-WAREHOUSE-CODE               PIC X(4).
+       01 WS-WAREHOUSE-NAME-OUT           PIC X(16).
+
+       01 CONSOLIDATED-HEADER-2.
+          05 FILLER PIC X(10) VALUE SPACES.
+          05  CONS-H1-DATE.
+               10  CONS-H1-MONTH       PIC XX.
+               10  FILLER              PIC X         VALUE '/'.
+               10  CONS-H1-DAY         PIC XX.
+               10  FILLER              PIC X         VALUE '/'.
+               10  CONS-H1-YEAR        PIC XXXX.
+          05 FILLER            PIC X(13) VALUE SPACES.
+          05 FILLER            PIC X(16) VALUE 'CONSOLIDATED RPT'.
+          05 FILLER            PIC X(8) VALUE SPACES.
+          05 FILLER            PIC X(14) VALUE 'ALL WAREHOUSES'.
+
+       01 COMPANY-GRAND-TOTAL-LINE.
+          05 FILLER                  PIC X(13) VALUE SPACES.
+          05 FILLER  PIC X(21) VALUE 'COMPANY GRAND TOTAL: '.
+          05 COMPANY-GRAND-TOTAL-OUT  PIC $$,$$$,$$$,$$$.99.
+
+      *************************VARIANCE REPORT AREA*********************
+      *
+      *  The following records lay out the period-over-period
+      *  variance report built by 435-VARIANCE-REPORT, comparing
+      *  this run's THE-GRAND-TOTAL/warehouse total against the
+      *  prior run's, archived on TOTALS-HISTORY-FILE.
+      *
+
+       01 VARIANCE-HEADER-1.
+          05 FILLER             PIC X(24) VALUE SPACES.
+          05 FILLER             PIC X(35) VALUE
+             'PERIOD-OVER-PERIOD VARIANCE REPORT'.
+
+       01 VARIANCE-NO-PRIOR-LINE.
+          05 FILLER             PIC X(10) VALUE SPACES.
+          05 FILLER             PIC X(46) VALUE
+             'NO PRIOR RUN ON FILE YET - NOTHING TO COMPARE.'.
+
+       01 VARIANCE-PRIOR-DATE-LINE.
+          05 FILLER             PIC X(10) VALUE SPACES.
+          05 FILLER             PIC X(27) VALUE
+             'PRIOR RUN DATE (YYYYMMDD): '.
+          05 VAR-PRIOR-DATE-OUT PIC X(8).
+
+       01 VARIANCE-GRAND-CURR-LINE.
+          05 FILLER             PIC X(10) VALUE SPACES.
+          05 FILLER             PIC X(22) VALUE
+             'CURRENT GRAND TOTAL: '.
+          05 VAR-CURR-GRAND-OUT PIC $,$$$,$$$,$$$.99.
+
+       01 VARIANCE-GRAND-PRIOR-LINE.
+          05 FILLER              PIC X(10) VALUE SPACES.
+          05 FILLER              PIC X(22) VALUE
+             'PRIOR GRAND TOTAL:   '.
+          05 VAR-PRIOR-GRAND-OUT PIC $,$$$,$$$,$$$.99.
+
+       01 VARIANCE-GRAND-DIFF-LINE.
+          05 FILLER                 PIC X(10) VALUE SPACES.
+          05 FILLER                 PIC X(22) VALUE
+             'GRAND TOTAL VARIANCE:'.
+          05 VAR-VARIANCE-GRAND-OUT PIC +$,$$$,$$$,$$$.99.
+
+       01 VARIANCE-WARE-HEADER-LINE.
+          05 FILLER             PIC X(10) VALUE SPACES.
+          05 FILLER             PIC X(12) VALUE
+             'WAREHOUSE: '.
+          05 VAR-WARE-CODE-OUT  PIC X(4).
+
+       01 VARIANCE-WARE-CURR-LINE.
+          05 FILLER             PIC X(10) VALUE SPACES.
+          05 FILLER             PIC X(22) VALUE
+             'CURRENT WAREHOUSE TOT'.
+          05 VAR-CURR-WARE-OUT  PIC $,$$$,$$$,$$$.99.
+
+       01 VARIANCE-WARE-PRIOR-LINE.
+          05 FILLER              PIC X(10) VALUE SPACES.
+          05 FILLER              PIC X(22) VALUE
+             'PRIOR WAREHOUSE TOTAL'.
+          05 VAR-PRIOR-WARE-OUT  PIC $,$$$,$$$,$$$.99.
+
+       01 VARIANCE-WARE-DIFF-LINE.
+          05 FILLER                PIC X(10) VALUE SPACES.
+          05 FILLER                PIC X(22) VALUE
+             'WAREHOUSE TOT VARIANC'.
+          05 VAR-VARIANCE-WARE-OUT PIC +$,$$$,$$$,$$$.99.
+
+       PROCEDURE DIVISION.
+
+      *  
+      *  The MAIN MODULE starts with the 120 SORT
+      *  MERGE, displays the error count accumulated 
+      *  from the sorts, and performs the 900 CLOSE
+      *  ROUTINE.
+      *  
+      *  I loop through later functions to continue
+      *  the program.
+      *  
+
+       100-MAIN-MODULE.
+
+           PERFORM 110-CHECK-RESTART
+           PERFORM 113-CHECK-SUMMARY-MODE
+
+           IF RESTART-FROM-UTAH
+               DISPLAY 'RESTARTING FROM CHECKPOINT - UTAH-FILE '
+                  'ALREADY BUILT, SKIPPING SORT/MERGE.'
+               PERFORM 200-HOUSE-KEEPING
+               PERFORM 500-CONSOLIDATED-REPORT
+           ELSE
+               PERFORM 120-SORT-MERGE
+           END-IF
+
+           DISPLAY ERRORNUM ' . RECORDS THAT HAD ERRORS.'
+           DISPLAY TYPE-ERRORNUM
+              ' . RECORDS HAD BAD PRODUCT TYPE DATA.'
+
+           PERFORM 260-PRINT-EXCEPTION-REPORT
+
+           PERFORM 900-CLOSE-ROUTINE
+
+
+           .
+
+      *
+      *  110 CHECK RESTART looks for an operator request to
+      *  restart from checkpoint (set via the RESTART-FROM-
+      *  CHECKPOINT environment variable). If one is requested,
+      *  it only honors it when CHECKPOINT-FILE shows the
+      *  SORT/MERGE phase completed and UTAH-FILE can still be
+      *  opened - otherwise it falls back to a full run.
+      *
+
+       110-CHECK-RESTART.
+
+           MOVE 'N' TO WS-RESTART-REQUESTED
+           ACCEPT WS-RESTART-REQUESTED FROM ENVIRONMENT
+               'RESTART-FROM-CHECKPOINT'
+
+           MOVE 'N' TO WS-RESTART-SWITCH
+
+           IF RESTART-IS-REQUESTED
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = '00'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+                   IF CHECKPOINT-MARKER = 'SORT-MERGE-COMPLETE'
+                       OPEN INPUT UTAH-FILE
+                       IF WS-UTAH-STATUS = '00'
+                           CLOSE UTAH-FILE
+                           MOVE 'Y' TO WS-RESTART-SWITCH
+                           MOVE CHECKPOINT-ERRORNUM TO ERRORNUM
+                           MOVE CHECKPOINT-TYPE-ERRORNUM
+                              TO TYPE-ERRORNUM
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           .
+
+      *
+      *  113 CHECK SUMMARY MODE looks for an operator request
+      *  (set via the SUMMARY-MODE environment variable) for the
+      *  condensed, totals-only SUMMARY-REPORT.TXT.
+      *
+
+       113-CHECK-SUMMARY-MODE.
+
+           MOVE 'N' TO WS-SUMMARY-REQUESTED
+           ACCEPT WS-SUMMARY-REQUESTED FROM ENVIRONMENT
+               'SUMMARY-MODE'
+
+           .
+
+      *
+      *  105 Writes a line, nothing more.
+      *
+      *  It does use the WRITE-LINE
+      *  output variable mentioned earlier.
+      *
+
+       105-WRITE-A-LINE.
+
+        MOVE WRITE-LINE TO VIBE-OUTPUT-REC
+
+        WRITE VIBE-OUTPUT-REC AFTER ADVANCING 1 LINES       
+
+       .
+
+      *  
+      *  120 SORT MERGE opens all files, then proceeds
+      *  to sort the original big file into five smaller
+      *  files.
+      *  
+      *  We then open the file, the proceed to 130 READ
+      *  DIVIDE FILE.
+      *  
+      *  What 130 does is perform a basic read of our new
+      *  SORTED FILES file. 
+      *  
+      *  As it reads, it performs 140 INPUT SORT
+      *  LOGIC, which seperates the files based upon
+      *  the location of the products listed within
+      *  the files.
+      *  
+      *  After this is done, 130 cedes control back to 120.
+      *  
+      *  From there it finishes the sort and merge, producing
+      *  the Utah file, which is the main file we will be working
+      *  with.
+      *  
+       120-SORT-MERGE.
+           
+          OPEN OUTPUT LAX1-FILE
+               OUTPUT SEA1-FILE
+               OUTPUT SLC1-FILE
+               OUTPUT SLC2-FILE
+               OUTPUT DEN1-FILE
+               OUTPUT PDX1-FILE
+               OUTPUT ERROR-FILE
+
+
+
+           SORT SORT-FILE
+                ON ASCENDING KEY WAREHOUSE-ID-IN,
+                   ASCENDING KEY VENDOR-ID-IN,
+                   ASCENDING KEY PRODUCT-ID-IN
+                USING UNSORTED-VIBES-INVEN
+                GIVING SORTED-VIBES-INVEN
+
+           
+
+           OPEN INPUT SORTED-VIBES-INVEN
+           PERFORM 130-READ-DIVIDE-FILE
+
+      *
+      *  SLC1-FILE/SLC2-FILE must be closed before either MERGE
+      *  references them in a USING phrase - a SORT/MERGE USING
+      *  clause naming a file that is still OPEN OUTPUT silently
+      *  gives zero records instead of an error (confirmed by
+      *  direct reproduction). The MERGE statement itself implicitly
+      *  closes its USING files once it completes, so no second
+      *  CLOSE is needed before the ALL-WARE-FILE merge below reuses
+      *  them - issuing one would just fail with FILE STATUS 42
+      *  (close of a file not open).
+      *
+
+           CLOSE SLC1-FILE
+           CLOSE SLC2-FILE
+
+      *
+      *  SLC1-FILE/SLC2-FILE now carry PRODUCT-COUNT-xxx/OCCURS
+      *  DEPENDING ON, so this merge (and the ALL-WARE-FILE merge
+      *  below) uses SORT-FILE2 instead of the fixed-width
+      *  SORT-FILE - see the SORT-FILE2 SD for why the two are
+      *  kept separate.
+      *
+
+           MERGE SORT-FILE2
+                ON ASCENDING KEY WAREHOUSE-ID-SORT2,
+                                 VENDOR-ID-SORT2,
+                                 PRODUCT-ID-SORT2
+
+                USING SLC1-FILE,
+                      SLC2-FILE
+                GIVING UTAH-FILE
+
+            CLOSE SEA1-FILE
+            CLOSE ERROR-FILE
+            CLOSE LAX1-FILE
+            CLOSE DEN1-FILE
+            CLOSE PDX1-FILE
+
+      *
+      *  Second merge - combine every known warehouse into
+      *  ALL-WARE-FILE so the consolidated report can cover
+      *  LAX1, SEA1, SLC1, SLC2, DEN1, and PDX1 together, not
+      *  only Dr. Drakea's Utah numbers.
+      *
+
+            MERGE SORT-FILE2
+                 ON ASCENDING KEY WAREHOUSE-ID-SORT2,
+                                  VENDOR-ID-SORT2,
+                                  PRODUCT-ID-SORT2
+                 USING LAX1-FILE, SEA1-FILE, SLC1-FILE, SLC2-FILE,
+                       DEN1-FILE, PDX1-FILE
+                 GIVING ALL-WARE-FILE
+
+      *
+      *  Checkpoint - UTAH-FILE now exists, so a later rerun can
+      *  restart here instead of resplitting/remerging from
+      *  scratch if a later phase abends.
+      *
+
+            OPEN OUTPUT CHECKPOINT-FILE
+            MOVE SPACES TO CHECKPOINT-RECORD
+            MOVE 'SORT-MERGE-COMPLETE' TO CHECKPOINT-MARKER
+            MOVE ERRORNUM TO CHECKPOINT-ERRORNUM
+            MOVE TYPE-ERRORNUM TO CHECKPOINT-TYPE-ERRORNUM
+            WRITE CHECKPOINT-RECORD
+
+            IF WS-CHECKPOINT-STATUS NOT EQUALS '00'
+                DISPLAY 'CHECKPOINT WRITE FAILED, STATUS: '
+                   WS-CHECKPOINT-STATUS
+            END-IF
+
+            CLOSE CHECKPOINT-FILE
+
+            PERFORM 200-HOUSE-KEEPING
+
+            PERFORM 500-CONSOLIDATED-REPORT
+
+       .
+
+      *  
+      *  The aforementioned read function.
+      *  
+
+       130-READ-DIVIDE-FILE.
+         
+
+            PERFORM UNTIL NO-MORE-DATA
+               READ SORTED-VIBES-INVEN
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 140-INPUT-SORT-LOGIC
+
+               END-READ
+           END-PERFORM
+
+         
+           
+         
+       .
+
+      *
+      *  140, which sorts the files based upon on
+      *  the location of the products.
+      *
+      *  Each WHEN now moves the header fields individually, sets
+      *  the destination's PRODUCT-COUNT-xxx from 145-COUNT-
+      *  PRODUCTS, and copies only that many product occurrences,
+      *  instead of one flat group MOVE of all 5 slots - that way
+      *  padding/placeholder slots never ride along into LAX1,
+      *  SEA1, SLC1, SLC2, DEN1, PDX1, or ERROR-FILE-FIELD.
+      *
+
+       140-INPUT-SORT-LOGIC.
+
+          PERFORM 145-COUNT-PRODUCTS
+
+          EVALUATE TRUE
+
+             WHEN WAREHOUSE-ID-D EQUALS 'LAX1'
+               MOVE WAREHOUSE-ID-D TO WAREHOUSE-ID-LAX1
+               MOVE VENDOR-ID-D TO VENDOR-ID OF LAX1
+               MOVE PRODUCT-ID-D TO PRODUCT-ID OF LAX1
+               MOVE WS-PRODUCT-COUNT TO PRODUCT-COUNT-LAX1
+               PERFORM VARYING WS-COPY-SUB FROM 1 BY 1
+                  UNTIL WS-COPY-SUB > WS-PRODUCT-COUNT
+                  MOVE PRODUCT-DATA-ARRAY-IN OF SORTED-VIBES
+                        (WS-COPY-SUB) TO
+                     PRODUCT-DATA-ARRAY-IN OF LAX1
+                        (WS-COPY-SUB)
+               END-PERFORM
+               WRITE LAX1
+
+             WHEN WAREHOUSE-ID-D EQUALS 'SEA1'
+               MOVE WAREHOUSE-ID-D TO WAREHOUSE-ID-SEA1
+               MOVE VENDOR-ID-D TO VENDOR-ID OF SEA1
+               MOVE PRODUCT-ID-D TO PRODUCT-ID OF SEA1
+               MOVE WS-PRODUCT-COUNT TO PRODUCT-COUNT-SEA1
+               PERFORM VARYING WS-COPY-SUB FROM 1 BY 1
+                  UNTIL WS-COPY-SUB > WS-PRODUCT-COUNT
+                  MOVE PRODUCT-DATA-ARRAY-IN OF SORTED-VIBES
+                        (WS-COPY-SUB) TO
+                     PRODUCT-DATA-ARRAY-IN OF SEA1
+                        (WS-COPY-SUB)
+               END-PERFORM
+               WRITE SEA1
+
+             WHEN WAREHOUSE-ID-D EQUALS 'SLC1'
+               MOVE WAREHOUSE-ID-D TO WAREHOUSE-ID-SLC1
+               MOVE VENDOR-ID-D TO VENDOR-ID OF SLC1
+               MOVE PRODUCT-ID-D TO PRODUCT-ID OF SLC1
+               MOVE WS-PRODUCT-COUNT TO PRODUCT-COUNT-SLC1
+               PERFORM VARYING WS-COPY-SUB FROM 1 BY 1
+                  UNTIL WS-COPY-SUB > WS-PRODUCT-COUNT
+                  MOVE PRODUCT-DATA-ARRAY-IN OF SORTED-VIBES
+                        (WS-COPY-SUB) TO
+                     PRODUCT-DATA-ARRAY-IN OF SLC1
+                        (WS-COPY-SUB)
+               END-PERFORM
+               WRITE SLC1
+
+             WHEN WAREHOUSE-ID-D EQUALS 'SLC2'
+               MOVE WAREHOUSE-ID-D TO WAREHOUSE-ID-SLC2
+               MOVE VENDOR-ID-D TO VENDOR-ID OF SLC2
+               MOVE PRODUCT-ID-D TO PRODUCT-ID OF SLC2
+               MOVE WS-PRODUCT-COUNT TO PRODUCT-COUNT-SLC2
+               PERFORM VARYING WS-COPY-SUB FROM 1 BY 1
+                  UNTIL WS-COPY-SUB > WS-PRODUCT-COUNT
+                  MOVE PRODUCT-DATA-ARRAY-IN OF SORTED-VIBES
+                        (WS-COPY-SUB) TO
+                     PRODUCT-DATA-ARRAY-IN OF SLC2
+                        (WS-COPY-SUB)
+               END-PERFORM
+               WRITE SLC2
+
+             WHEN WAREHOUSE-ID-D EQUALS 'DEN1'
+               MOVE WAREHOUSE-ID-D TO WAREHOUSE-ID-DEN1
+               MOVE VENDOR-ID-D TO VENDOR-ID OF DEN1
+               MOVE PRODUCT-ID-D TO PRODUCT-ID OF DEN1
+               MOVE WS-PRODUCT-COUNT TO PRODUCT-COUNT-DEN1
+               PERFORM VARYING WS-COPY-SUB FROM 1 BY 1
+                  UNTIL WS-COPY-SUB > WS-PRODUCT-COUNT
+                  MOVE PRODUCT-DATA-ARRAY-IN OF SORTED-VIBES
+                        (WS-COPY-SUB) TO
+                     PRODUCT-DATA-ARRAY-IN OF DEN1
+                        (WS-COPY-SUB)
+               END-PERFORM
+               WRITE DEN1
+
+             WHEN WAREHOUSE-ID-D EQUALS 'PDX1'
+               MOVE WAREHOUSE-ID-D TO WAREHOUSE-ID-PDX1
+               MOVE VENDOR-ID-D TO VENDOR-ID OF PDX1
+               MOVE PRODUCT-ID-D TO PRODUCT-ID OF PDX1
+               MOVE WS-PRODUCT-COUNT TO PRODUCT-COUNT-PDX1
+               PERFORM VARYING WS-COPY-SUB FROM 1 BY 1
+                  UNTIL WS-COPY-SUB > WS-PRODUCT-COUNT
+                  MOVE PRODUCT-DATA-ARRAY-IN OF SORTED-VIBES
+                        (WS-COPY-SUB) TO
+                     PRODUCT-DATA-ARRAY-IN OF PDX1
+                        (WS-COPY-SUB)
+               END-PERFORM
+               WRITE PDX1
+
+             WHEN WAREHOUSE-ID-D NOT EQUALS
+               'LAX1' OR 'SEA1' OR 'SLC1' OR 'SLC2'
+                      OR 'DEN1' OR 'PDX1'
+               MOVE WAREHOUSE-ID-D TO WAREHOUSE-ID-ERROR
+               MOVE VENDOR-ID-D TO VENDOR-ID OF ERROR-FILE-FIELD
+               MOVE PRODUCT-ID-D TO PRODUCT-ID OF ERROR-FILE-FIELD
+               MOVE WS-PRODUCT-COUNT TO PRODUCT-COUNT-ERROR
+               PERFORM VARYING WS-COPY-SUB FROM 1 BY 1
+                  UNTIL WS-COPY-SUB > WS-PRODUCT-COUNT
+                  MOVE PRODUCT-DATA-ARRAY-IN OF SORTED-VIBES
+                        (WS-COPY-SUB) TO
+                     PRODUCT-DATA-ARRAY-IN OF ERROR-FILE-FIELD
+                        (WS-COPY-SUB)
+               END-PERFORM
+               ADD 1 TO ERRORNUM
+               WRITE ERROR-FILE-FIELD
+
+          END-EVALUATE
+
+
+
+       .
+
+      *
+      *  145 COUNT PRODUCTS scans the just-read SORTED-VIBES
+      *  record's fixed 5-slot PRODUCT-DATA-ARRAY-IN for how many
+      *  of those slots, from the front, actually hold a product
+      *  (a blank PRODUCT-NAME-IN marks the rest as padding/
+      *  placeholder slots). The result drives every downstream
+      *  record's PRODUCT-COUNT-xxx/OCCURS DEPENDING ON table.
+      *
+
+       145-COUNT-PRODUCTS.
+
+           MOVE 0 TO WS-PRODUCT-COUNT
+
+           PERFORM VARYING WS-COPY-SUB FROM 1 BY 1
+              UNTIL WS-COPY-SUB > 5
+              OR PRODUCT-NAME-IN OF SORTED-VIBES (WS-COPY-SUB)
+                 EQUALS SPACES
+              ADD 1 TO WS-PRODUCT-COUNT
+           END-PERFORM
+
+           .
+
+      *
+      *  260 PRINT EXCEPTION REPORT reads back every record that
+      *  140-INPUT-SORT-LOGIC rejected to ERROR-FILE and prints a
+      *  formatted line for each one - warehouse, vendor, product,
+      *  and a reason code - instead of leaving that data entry
+      *  to open ERROR.TXT by hand.
+      *
+
+       260-PRINT-EXCEPTION-REPORT.
+
+           OPEN OUTPUT EXCEPTION-REPORT
+           OPEN INPUT ERROR-FILE
+
+           MOVE EXCEPTION-HEADER-1 TO EXCEPTION-OUTPUT-REC
+           WRITE EXCEPTION-OUTPUT-REC AFTER ADVANCING 1 LINES
+
+           MOVE EXCEPTION-COLUMN-HEADER TO EXCEPTION-OUTPUT-REC
+           WRITE EXCEPTION-OUTPUT-REC AFTER ADVANCING 2 LINES
+
+           MOVE ' ' TO EOF-FLAG
+
+           PERFORM UNTIL NO-MORE-DATA
+               READ ERROR-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       MOVE WAREHOUSE-ID-ERROR TO EXC-WAREHOUSE-OUT
+                       MOVE VENDOR-ID OF ERROR-FILE-FIELD
+                          TO EXC-VENDOR-OUT
+                       MOVE PRODUCT-ID OF ERROR-FILE-FIELD
+                          TO EXC-PRODUCT-OUT
+                       MOVE 'UNRECOGNIZED WAREHOUSE CODE'
+                          TO EXC-REASON-OUT
+
+                       MOVE EXCEPTION-DETAIL-LINE TO
+                          EXCEPTION-OUTPUT-REC
+                       WRITE EXCEPTION-OUTPUT-REC
+                          AFTER ADVANCING 1 LINES
+               END-READ
+           END-PERFORM
+
+           CLOSE ERROR-FILE
+           CLOSE EXCEPTION-REPORT
+
+           .
+
+      *
+      *  200 HOUSEKEEPING is the start of phase 2 of the program,
+      *  actually writing the report.
+      *  
+      *  It opens our VIBE REPORT, to write to our report file.
+      *  Then, apply our date method to display our date.
+      *  
+      *  Finally, the program prepares the report file with its 
+      *  headers for further writes, and move the program to the
+      *  READ function, 230 READ UTAH.
+      *  
+
+         200-HOUSE-KEEPING.
+
+         OPEN OUTPUT VIBE-REPORT
+
+         IF SUMMARY-MODE-REQUESTED
+             OPEN OUTPUT SUMMARY-REPORT
+         END-IF
+
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+
+           MOVE CD-MONTH TO H1-MONTH
+           MOVE CD-DAY TO H1-DAY
+           MOVE CD-YEAR TO H1-YEAR
+
+          PERFORM 105-WRITE-A-LINE
+
+          MOVE REPORT-HEADER-1 TO VIBE-OUTPUT-REC
+          WRITE VIBE-OUTPUT-REC AFTER ADVANCING 1 LINES
+   
+          MOVE REPORT-HEADER-2 TO VIBE-OUTPUT-REC
+          WRITE VIBE-OUTPUT-REC AFTER ADVANCING 1 LINES
+
+          PERFORM 105-WRITE-A-LINE
+
+          PERFORM 195-LOAD-VENDOR-TABLE
+
+          PERFORM 197-LOAD-REORDER-TABLE
+
+          PERFORM 230-READ-UTAH
+         .
+
+      *
+      *  195 LOAD VENDOR TABLE reads the external indexed
+      *  VENDOR-ID-FILE sequentially, once, into the in-memory
+      *  VENDOR-TABLE so 220-VENDOR-TABLE's SEARCH has something
+      *  to search. Vendor onboarding is now a VENDOR-TABLE.DAT
+      *  data change made through VENDOR-MAINT-PROG, not a source
+      *  change to this program.
+      *
+
+       195-LOAD-VENDOR-TABLE.
+
+           MOVE 0 TO WS-VENDOR-COUNT
+           MOVE ' ' TO EOF-FLAG
+
+           OPEN INPUT VENDOR-ID-FILE
+
+           IF WS-VENDOR-FILE-STATUS EQUALS '00'
+               PERFORM UNTIL NO-MORE-DATA
+                   READ VENDOR-ID-FILE NEXT RECORD
+                       AT END
+                           MOVE 'N' TO EOF-FLAG
+                       NOT AT END
+                           IF WS-VENDOR-COUNT < 50
+                               ADD 1 TO WS-VENDOR-COUNT
+                               MOVE VEND-ID-KEY TO
+                                  VEND-ID-TABLE (WS-VENDOR-COUNT)
+                               MOVE VEND-NAME-REC TO
+                                  VEND-NAME-TABLE (WS-VENDOR-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE VENDOR-ID-FILE
+           END-IF
+
+           .
+
+      *
+      *  197 LOAD REORDER TABLE reads the external indexed
+      *  REORDER-FILE sequentially, once, into the in-memory
+      *  REORDER-TABLE so 215-WRITE-ARRAY's SEARCH has something
+      *  to check PROD-STOCK-OUT against. A product with no row
+      *  on file simply gets no REORDER/OVERSTOCK flag.
+      *
+
+       197-LOAD-REORDER-TABLE.
+
+           MOVE 0 TO WS-REORDER-COUNT
+           MOVE ' ' TO EOF-FLAG
+
+           OPEN INPUT REORDER-FILE
+
+           IF WS-REORDER-FILE-STATUS EQUALS '00'
+               PERFORM UNTIL NO-MORE-DATA
+                   READ REORDER-FILE NEXT RECORD
+                       AT END
+                           MOVE 'N' TO EOF-FLAG
+                       NOT AT END
+                           IF WS-REORDER-COUNT < 50
+                               ADD 1 TO WS-REORDER-COUNT
+                               MOVE REORDER-PRODUCT-ID TO
+                                  REO-PRODUCT-ID-TABLE
+                                     (WS-REORDER-COUNT)
+                               MOVE REORDER-LOW-REC TO
+                                  REO-LOW-TABLE (WS-REORDER-COUNT)
+                               MOVE REORDER-HIGH-REC TO
+                                  REO-HIGH-TABLE (WS-REORDER-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE REORDER-FILE
+           END-IF
+
+           .
+
+      *
+      *  You should come back to this to fully understand
+      *  the flow of the program. 230 is after this one
+      *  and one other.
+      *  
+      *  215 WRITE ARRAY does the bulk of the work of 
+      *  editing, validating, and printing the data.
+      *  
+      *  I will enclose comments within it to help 
+      *  comprehension of the program, since it
+      *  is complicated.
+      *  
+
+         
+
+         215-WRITE-ARRAY.
+
+      *  
+      *  Immediately I call the 240 REPORT PROCESS.
+      *  240 is responsible for the control breaks,
+      *  mostly. It also prints the total lines,
+      *  using utility functions later.
+      *  
+      *  After completing the breaks to determine
+      *  whether or not to print the detail line
+      *  again or perform a total write, control
+      *  returns to 215.
+      *  
+
+
+            
+           PERFORM 240-REPORT-PROCESS
+
+      *  
+      *  This next block reads in the data from
+      *  out UTAH file using a large PERFROM 
+      *  VARYING, with several nested loops within.
+      *  
+      *  Again, all this function does is print the
+      *  detail line to our specifications.
+      *  
+
+           PERFORM VARYING SUB
+              FROM 1 BY 1 UNTIL SUB > PRODUCT-COUNT-UTAH
+
+      *  
+      *  This next block moves the array into the
+      *  our storage array.
+      *  
+      *  Note the nested IF, its purpose is to 
+      *  only put the first product name into the
+      *  detail line between product breaks.
+      *  
+      *  The idea, is it only prints the first
+      *  index. If it is not the first index,
+      *  SPACES are moved to the detail line.
+      *  
+
+              MOVE PRODUCT-DATA-ARRAY-IN-UTAH(SUB) TO
+                      PRODUCT-ARRAY-OUT(SUB)
+
+                   IF SUB EQUAL 1
+                   
+                      MOVE PRODUCT-LINE TO VIBE-OUTPUT-REC   
+                      WRITE VIBE-OUTPUT-REC
+                      AFTER ADVANCING 1 LINES
+
+                      MOVE NAME-LINE TO VIBE-OUTPUT-REC   
+                      WRITE VIBE-OUTPUT-REC
+                      AFTER ADVANCING 1 LINES  
+
+                      PERFORM 105-WRITE-A-LINE                 
+
+                      MOVE PRODUCT-NAME-OUT(SUB) TO PROD-NAME-OUT
+                      MOVE PRODUCT-NAME-OUT(SUB) TO PROD-NAME-OUT2
+
+                   ELSE 
+
+                      MOVE SPACES TO PROD-NAME-OUT
+
+                   END-IF
+
+      *  
+      *  This next block of code reads in the size 
+      *  of our products into our storage array.
+      *  
+      *  Using a nested EVALUATE, we validate our
+      *  data. We are only expecting X, L, M, or S.
+      *  
+      *  If data comes in without one of these characters,
+      *  a REFERENCE modification is performed to indicate
+      *  which bad character has been read in to cause
+      *  the report to not list the size of the product.
+      *  
+           
+           
+              MOVE PRODUCT-SIZE-OUT(SUB) TO PROD-SIZE-OUT
+                 EVALUATE TRUE
+                   WHEN PROD-SIZE-OUT EQUALS 'X'
+                       MOVE 'EXTRA LARGE' TO PROD-SIZE-OUT
+                   WHEN PROD-SIZE-OUT EQUALS 'L'
+                       MOVE 'LARGE' TO PROD-SIZE-OUT
+                   WHEN PROD-SIZE-OUT EQUALS 'M'
+                       MOVE 'MEDIUM' TO PROD-SIZE-OUT
+                   WHEN PROD-SIZE-OUT EQUALS 'S'
+                       MOVE 'SMALL' TO PROD-SIZE-OUT
+                   WHEN PROD-SIZE-OUT NOT EQUALS 'X'
+                   OR 'L' OR 'M' OR 'S'
+                       MOVE 'BAD' TO PROD-SIZE-OUT
+                       MOVE PRODUCT-SIZE-OUT(SUB) TO
+                          PROD-SIZE-OUT (5:1)
+                    
+                 END-EVALUATE
+
+      *  
+      *  This block of code does the same as the above,
+      *  but for the type of item, oil or cream.
+      *  
+      *  There are no errors in our files, so no code is
+      *  implemented to account for such.
+      *  
+      *  It can be modified quickly to do so, much like the
+      *  above block does, if neccessary.
+      *  
+                  
+
+              MOVE PRODUCT-TYPE-OUT(SUB) TO PROD-TYPE-OUT
+
+                   EVALUATE TRUE
+
+                     WHEN PRODUCT-TYPE-OUT(SUB) EQUALS
+                      'C' MOVE 'CREAM' TO PROD-TYPE-OUT
+
+                     WHEN PRODUCT-TYPE-OUT(SUB) EQUALS
+                      'O' MOVE 'OIL' TO PROD-TYPE-OUT
+
+                     WHEN PRODUCT-TYPE-OUT(SUB) NOT EQUALS
+                      'C' OR 'O'
+                       MOVE 'BAD' TO PROD-TYPE-OUT
+                       MOVE PRODUCT-TYPE-OUT(SUB) TO
+                          PROD-TYPE-OUT (5:1)
+                       ADD 1 TO TYPE-ERRORNUM
+
+                   END-EVALUATE
+
+      *  
+      *  This code moves the number in stock of each item
+      *  to the correct output variable to print.
+      *  
+      *  The earlier mentioned errors of missing data on 
+      *  some items are accounted for here.
+      *  
+      *  If the following data is not numeric, which
+      *  it should be for counting the number in stock of 
+      *  each item, zeros are moved to the fields responsible
+      *  for our later calculations.
+      *  
+      *  This is to ensure no false accumulation of data
+      *  happens for our totals.
+      *  
+
+              MOVE NUM-IN-STOCK-OUT(SUB) TO PROD-STOCK-OUT 
+                   IF NUM-IN-STOCK-OUT(SUB) IS NUMERIC
+                      MOVE NUM-IN-STOCK-OUT(SUB) TO
+                      PROD-STOCK-OUT
+
+                   ELSE MOVE 0 TO PROD-STOCK-OUT
+                   MOVE 0 TO PURCHASE-PRICE-OUT(SUB)
+
+                   END-IF
+
+      *
+      *  216 checks this product's on-hand count against its
+      *  reorder-point/overstock thresholds, if it has a row on
+      *  REORDER-FILE, and flags the detail line accordingly.
+      *
+
+              PERFORM 216-CHECK-REORDER-STATUS
+
+      *
+      *  This following block performs our basic calculation.
+      *  It also moves the purchase price to the correct
+      *  output division variables.
+      *  
+      *  Each variable was discussed earlier, they store
+      *  the totals of each break that occurs in this program.
+                               
+
+              MOVE PURCHASE-PRICE-OUT(SUB) TO TOTAL-DETAIL-OUT
+
+                  COMPUTE CAL1 = NUM-IN-STOCK-OUT(SUB) * 
+                                 PURCHASE-PRICE-OUT(SUB)
+
+              MOVE CAL1 TO TOTAL-DETAIL-OUT
+
+              ADD CAL1 TO TOTAL-PROD-COST
+              ADD CAL1 TO TOTAL-VENDOR-COST
+              ADD CAL1 TO TOTAL-WAREHOUSE-COST 
+              ADD CAL1 TO THE-GRAND-TOTAL
+
+              MOVE 0 TO CAL1
+
+              MOVE PRODUCT-ID-UTAH TO PROD-ID-OUT
+
+              MOVE DETAIL-LINE1 TO VIBE-OUTPUT-REC
+                 WRITE VIBE-OUTPUT-REC
+                 AFTER ADVANCING 1 LINES
+
+           
+           
+           
+
+           
+
+           END-PERFORM
+
+
+         .
+
+      *
+      *  216 CHECK REORDER STATUS SEARCHes the in-memory
+      *  REORDER-TABLE (loaded once by 197-LOAD-REORDER-TABLE) for
+      *  the current product. A product with no row on file gets
+      *  no flag at all; otherwise STOCK-FLAG-OUT is set to
+      *  REORDER or OVERSTOCK when the on-hand count falls
+      *  outside the configured low/high range.
+      *
+
+       216-CHECK-REORDER-STATUS.
+
+           MOVE SPACES TO STOCK-FLAG-OUT
+
+           SET REO-INDEX TO 1
+           SEARCH REORDER-TABLE
+
+              WHEN PRODUCT-ID-UTAH EQUALS
+                   REO-PRODUCT-ID-TABLE (REO-INDEX)
+
+                   EVALUATE TRUE
+                     WHEN NUM-IN-STOCK-OUT(SUB) <
+                          REO-LOW-TABLE (REO-INDEX)
+                         MOVE 'REORDER' TO STOCK-FLAG-OUT
+                     WHEN NUM-IN-STOCK-OUT(SUB) >
+                          REO-HIGH-TABLE (REO-INDEX)
+                         MOVE 'OVERSTOCK' TO STOCK-FLAG-OUT
+                   END-EVALUATE
+
+           END-SEARCH
+
+           .
+
+      *
+      *  220 VENDOR TABLE uses a TABLE to validate out vendor
+      *  names. It checks against our read in values to the above
+      *  mentioned TABLE within the WORKING STORAGE area.
+      *  
+      *  Provided a vendor does not match, it prints out 
+      *  INVALID, followed by the letter that did not match
+      *  what we should be expecting.
+      *  
+      *  If it is valid, we alter the DISPLAY OUTPUT
+      *  variables to reflect the full name of the vendor.
+      *  
+      *  Both instances are done through REFERENCE MODIFICATION.
+      *  
+
+
+         220-VENDOR-TABLE.
+          
+           SET VEN-INDEX TO 1
+         SEARCH VENDOR-TABLE
+                  
+
+              AT END
+
+                  MOVE 'INVALID' TO VENDOR-OUT
+
+                  MOVE VENDOR-HOLD 
+                     TO VENDOR-OUT (9:1)
+                  
+                  MOVE VENDOR-HEADER TO VIBE-OUTPUT-REC
+                  WRITE VIBE-OUTPUT-REC 
+                  AFTER ADVANCING 2 LINES
+                  PERFORM 105-WRITE-A-LINE
+
+
+             WHEN VENDOR-HOLD (1:1) EQUALS VEND-ID-TABLE (VEN-INDEX)
+
+                  MOVE VEND-ID-TABLE (VEN-INDEX) (1:1)
+                      TO VENDOR-OUT(1:1)
+                  MOVE VEND-NAME-TABLE (VEN-INDEX) (1:14) 
+                      TO VENDOR-OUT(2:14)
+                  MOVE VENDOR-HEADER TO VIBE-OUTPUT-REC
+                  WRITE VIBE-OUTPUT-REC 
+                  AFTER ADVANCING 2 LINES 
+                  PERFORM 105-WRITE-A-LINE
+ 
+                 
+
+             END-SEARCH
+
+ 
+         .
+
+      *  
+      *  230 READ UTAH reads the file.
+      *  
+      *  Until it reaches its end, it performs the
+      *  215 WRITE ARRAY function, which is dicussed above.
+      *  
+
+         230-READ-UTAH.
+          
+          MOVE ' ' TO EOF-FLAG
+          OPEN INPUT UTAH-FILE
+
+          PERFORM UNTIL NO-MORE-DATA
+               READ UTAH-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 215-WRITE-ARRAY
+                       
+
+               END-READ
+           END-PERFORM
+
+           .
+
+      *  
+      *  240 REPORT PROCESS is master control for the breaks
+      *  within the program.
+      *  
+      *  Warehouse change triggers all of the breaks, to 
+      *  list the total of the warehouse and vendors with
+      *  the products.
+      *  
+      *  Vendor change or BREAK triggers itself and the product
+      *  BREAK.
+      *  
+      *  Product change triggers itself to start a new detail line.
+      *  
+      *  It is important that only VENDOR BREAK writes its own total,
+      *  or else the printing gets thrown off. Same for the WAREHOUSE
+      *  BREAK. The product total is printed within its actual break
+      *  function.
+      *  
+
+
+
+         240-REPORT-PROCESS.
+
+            EVALUATE TRUE
+              WHEN FIRST-RECORD = 'Y'
+                   MOVE 'N' TO FIRST-RECORD
+                   MOVE WAREHOUSE-ID-UTAH TO WAREHOUSE-HOLD
+                   MOVE VENDOR-ID-UTAH TO VENDOR-HOLD
+                   MOVE PRODUCT-ID-UTAH TO PRODUCT-HOLD
+                   PERFORM 205-WRITE-WAREHOUSE
+                   PERFORM 305-WRITE-VENDOR
+                   
+                   
+              WHEN WAREHOUSE-ID-UTAH NOT EQUAL TO WAREHOUSE-HOLD
+                   PERFORM 410-PRODUCT-BREAK
+                   PERFORM 420-WRITE-TOTAL-VENDOR
+                   PERFORM 105-WRITE-A-LINE
+                   PERFORM 425-WRITE-TOTAL-WAREHOUSE
+                   PERFORM 105-WRITE-A-LINE
+                   PERFORM 210-WAREHOUSE-BREAK
+                   PERFORM 310-VENDOR-BREAK
+
+              WHEN VENDOR-ID-UTAH NOT EQUAL TO VENDOR-HOLD
+                   PERFORM 410-PRODUCT-BREAK
+                   PERFORM 420-WRITE-TOTAL-VENDOR
+                   PERFORM 310-VENDOR-BREAK
+                   
+
+              WHEN PRODUCT-ID-UTAH NOT EQUAL TO PRODUCT-HOLD 
+                  
+                   PERFORM 410-PRODUCT-BREAK
+
+            END-EVALUATE
+
+           
+            
+         
+           .
+      
+      *  
+      *  205 Writes the name of the warehouse, as well
+      *  as expands the name.
+      *  
+
+       205-WRITE-WAREHOUSE.
+
+           MOVE WAREHOUSE-ID-UTAH TO WS-WAREHOUSE-CODE
+           PERFORM 206-EXPAND-WAREHOUSE-NAME
+           MOVE WS-WAREHOUSE-NAME-OUT TO WAREHOUSE-OUT
+
+           MOVE WAREHOUSE-HEADER TO VIBE-OUTPUT-REC
+           WRITE VIBE-OUTPUT-REC
+           AFTER ADVANCING 1 LINES
+         .
+
+      *
+      *  206 EXPAND WAREHOUSE NAME is the generalized warehouse
+      *  name lookup shared by the Utah-only report (205-WRITE-
+      *  WAREHOUSE) and the consolidated report (505-WRITE-
+      *  WAREHOUSE-ALLW), covering every warehouse code this
+      *  program knows how to route (LAX1, SEA1, SLC1, SLC2,
+      *  DEN1, PDX1).
+      *
+
+       206-EXPAND-WAREHOUSE-NAME.
+
+           EVALUATE WS-WAREHOUSE-CODE
+              WHEN 'LAX1'
+                 MOVE 'LOS ANGELES' TO WS-WAREHOUSE-NAME-OUT
+              WHEN 'SEA1'
+                 MOVE 'SEATTLE' TO WS-WAREHOUSE-NAME-OUT
+              WHEN 'SLC1'
+                 MOVE 'UTAH WAREHOUSE 1' TO WS-WAREHOUSE-NAME-OUT
+              WHEN 'SLC2'
+                 MOVE 'UTAH WAREHOUSE 2' TO WS-WAREHOUSE-NAME-OUT
+              WHEN 'DEN1'
+                 MOVE 'DENVER' TO WS-WAREHOUSE-NAME-OUT
+              WHEN 'PDX1'
+                 MOVE 'PORTLAND' TO WS-WAREHOUSE-NAME-OUT
+              WHEN OTHER
+                 MOVE 'UNKNOWN WAREHOUSE' TO WS-WAREHOUSE-NAME-OUT
+           END-EVALUATE
+
+           .
+
+      *  
+      *  210 is the actual WAREHOUSE BREAK. It moves
+      *  the newly encountered WAREHOUSE-ID-UTAH read
+      *  in from the WRITE ARRAY function to the HOLD
+      *  to correctly perform a CONTROL BREAK.
+      *  
+
+       210-WAREHOUSE-BREAK.
+           
+           MOVE WAREHOUSE-ID-UTAH TO WAREHOUSE-HOLD
+           
+           PERFORM 205-WRITE-WAREHOUSE
+             
+         .
+
+      *  
+      *  305 performs 220 to validate and expand
+      *  the VENDOR-ID to the output report.
+      *  
+      *  Its place here is to be triggered by the
+      *  following VENDOR BREAK.
+      *  
+
+         305-WRITE-VENDOR.
+           PERFORM 220-VENDOR-TABLE
+         
+          
+
+         .
+
+      *  
+      *  310 VENDOR BREAK prints the incoming vendor and
+      *  the outgoing vendor by calling 220 to then write
+      *  the relevant data.
+      *  
+      *  It also resets the running total for the VENDOR TOTAL.
+
+
+ 
+         310-VENDOR-BREAK.
+            MOVE 0 TO TOTAL-VENDOR-OUT
+            MOVE VENDOR-ID-UTAH TO VENDOR-HOLD
+            
+            PERFORM 305-WRITE-VENDOR
+         .
+
+        
+      *  
+      *  410 CONTROL BREAKS based upon if a new 
+      *  product is coming in.
+      *  
+
+         410-PRODUCT-BREAK.
+          
+          
+          MOVE PRODUCT-ID-UTAH TO PRODUCT-HOLD
+          PERFORM 415-WRITE-TOTAL-PRODUCT
+          PERFORM 105-WRITE-A-LINE
+         .
+         
+      *  
+      *  415 WRITES the PRODUCT TOTAL to the detail
+      *  line. The data must be fed into our working
+      *  storage before being placed into our output
+      *  division.
+      *  
+
+         415-WRITE-TOTAL-PRODUCT.
+          PERFORM 105-WRITE-A-LINE
+          MOVE TOTAL-PROD-COST TO TOTAL-PRODUCT-OUT
+          MOVE PROD-NAME-OUT2 TO TOTAL-PROD-OUT
+          MOVE TOTAL-PRODUCT TO VIBE-OUTPUT-REC
+            WRITE VIBE-OUTPUT-REC
+            AFTER ADVANCING 1 LINES
+
+          IF SUMMARY-MODE-REQUESTED
+              MOVE TOTAL-PRODUCT TO SUMMARY-OUTPUT-REC
+              WRITE SUMMARY-OUTPUT-REC
+              AFTER ADVANCING 1 LINES
+          END-IF
+
+          MOVE 0 TO TOTAL-PROD-COST
+
+         .
+
+      *  
+      *  420 does the same as the above but for 
+      *  VENDOR TOTALS.
+      *  
+
+         420-WRITE-TOTAL-VENDOR.
+          MOVE TOTAL-VENDOR-COST TO TOTAL-VENDOR-OUT
+          MOVE VENDOR-OUT TO TOTAL-VEND-PROD-OUT
+          MOVE TOTAL-VENDOR TO VIBE-OUTPUT-REC
+            WRITE VIBE-OUTPUT-REC
+            AFTER ADVANCING 1 LINES
+
+          IF SUMMARY-MODE-REQUESTED
+              MOVE TOTAL-VENDOR TO SUMMARY-OUTPUT-REC
+              WRITE SUMMARY-OUTPUT-REC
+              AFTER ADVANCING 1 LINES
+          END-IF
+
+          MOVE 0 TO TOTAL-VENDOR-COST
+         .
+
+      *  
+      *  425 also does the same as 415 and 420,
+      *  but for the WAREHOUSE TOTAL.
+      *  
+
+         425-WRITE-TOTAL-WAREHOUSE.
+          MOVE TOTAL-WAREHOUSE-COST TO TOTFORWAREHOUT-OUT
+          MOVE WAREHOUSE-OUT TO TOTFORWAREHOU-NAME
+          MOVE TOTAL-WAREHOUSE TO VIBE-OUTPUT-REC
+            WRITE VIBE-OUTPUT-REC
+            AFTER ADVANCING 1 LINES
+
+          IF SUMMARY-MODE-REQUESTED
+              MOVE TOTAL-WAREHOUSE TO SUMMARY-OUTPUT-REC
+              WRITE SUMMARY-OUTPUT-REC
+              AFTER ADVANCING 1 LINES
+          END-IF
+
+          PERFORM 426-CAPTURE-WAREHOUSE-TOTAL
+
+          MOVE 0 TO TOTAL-WAREHOUSE-COST
+         .
+
+      *
+      *  426 records this warehouse's total into
+      *  WS-WAREHOUSE-TOTAL-AREA, keyed by WS-WAREHOUSE-CODE, so
+      *  435-VARIANCE-REPORT can later report every warehouse this
+      *  run touched instead of only the last one processed.
+      *
+
+         426-CAPTURE-WAREHOUSE-TOTAL.
+
+          MOVE 'N' TO WS-WHT-FOUND-FLAG
+
+          PERFORM VARYING WS-WHT-SUB FROM 1 BY 1
+             UNTIL WS-WHT-SUB > WS-WAREHOUSE-TOTAL-COUNT
+             IF WS-WHT-CODE (WS-WHT-SUB) EQUALS WS-WAREHOUSE-CODE
+                MOVE TOTAL-WAREHOUSE-COST TO
+                   WS-WHT-AMOUNT (WS-WHT-SUB)
+                MOVE 'Y' TO WS-WHT-FOUND-FLAG
+             END-IF
+          END-PERFORM
+
+          IF NOT WHT-FOUND
+             ADD 1 TO WS-WAREHOUSE-TOTAL-COUNT
+             MOVE WS-WAREHOUSE-CODE TO
+                WS-WHT-CODE (WS-WAREHOUSE-TOTAL-COUNT)
+             MOVE TOTAL-WAREHOUSE-COST TO
+                WS-WHT-AMOUNT (WS-WAREHOUSE-TOTAL-COUNT)
+          END-IF
+
+         .
+
+      *
+      *  430 WRITE FINAL TOTAL writes the total
+      *  for the current product, vendor, warehouse,
+      *  and total of the amount of products for the Doctor
+      *  within the State of UTAH.
+      *  
+      *  And it moves that info to the total line.
+      *  
+
+         430-WRITE-FINAL-TOTAL.
+          PERFORM 415-WRITE-TOTAL-PRODUCT
+          PERFORM 105-WRITE-A-LINE
+          PERFORM 420-WRITE-TOTAL-VENDOR
+          PERFORM 105-WRITE-A-LINE
+          PERFORM 425-WRITE-TOTAL-WAREHOUSE
+
+          MOVE THE-GRAND-TOTAL TO GRAND-TOTAL-OUT
+          MOVE GRAND-TOTAL TO VIBE-OUTPUT-REC
+          WRITE VIBE-OUTPUT-REC
+          AFTER ADVANCING 3 LINES
+
+          IF SUMMARY-MODE-REQUESTED
+              MOVE GRAND-TOTAL TO SUMMARY-OUTPUT-REC
+              WRITE SUMMARY-OUTPUT-REC
+              AFTER ADVANCING 3 LINES
+          END-IF
+
+          .
+       
+      *
+      *  500 CONSOLIDATED REPORT drives the company-wide report
+      *  over ALL-WARE-FILE (LAX1, SEA1, SLC1, SLC2, DEN1, PDX1
+      *  together). It is the same shape as 200-HOUSE-KEEPING /
+      *  230-READ-UTAH / 215-WRITE-ARRAY, but using its own CONS-
+      *  prefixed work areas and totals so it doesn't disturb the
+      *  Utah-only VIBE-REPORT.TXT figures.
+      *
+
+       500-CONSOLIDATED-REPORT.
+
+           OPEN OUTPUT CONSOLIDATED-REPORT
+
+           MOVE H1-DATE TO CONS-H1-DATE
+
+           PERFORM 506-WRITE-A-LINE-ALLW
+
+           MOVE REPORT-HEADER-1 TO CONS-OUTPUT-REC
+           WRITE CONS-OUTPUT-REC AFTER ADVANCING 1 LINES
+
+           MOVE CONSOLIDATED-HEADER-2 TO CONS-OUTPUT-REC
+           WRITE CONS-OUTPUT-REC AFTER ADVANCING 1 LINES
+
+           PERFORM 506-WRITE-A-LINE-ALLW
+
+           MOVE ' ' TO CONS-EOF-FLAG
+           OPEN INPUT ALL-WARE-FILE
+
+           PERFORM UNTIL CONS-NO-MORE-DATA
+               READ ALL-WARE-FILE
+                   AT END
+                       MOVE 'N' TO CONS-EOF-FLAG
+                   NOT AT END
+                       PERFORM 515-WRITE-ARRAY-ALLW
+               END-READ
+           END-PERFORM
+
+           PERFORM 555-WRITE-FINAL-TOTAL-ALLW
+
+           CLOSE ALL-WARE-FILE
+           CLOSE CONSOLIDATED-REPORT
+
+           .
+
+      *
+      *  506 writes a blank line to CONSOLIDATED-REPORT - the
+      *  ALLW counterpart of 105-WRITE-A-LINE.
+      *
+
+       506-WRITE-A-LINE-ALLW.
+
+           MOVE WRITE-LINE TO CONS-OUTPUT-REC
+           WRITE CONS-OUTPUT-REC AFTER ADVANCING 1 LINES
+
+           .
+
+      *
+      *  515 WRITE ARRAY ALLW is the ALLW counterpart of
+      *  215-WRITE-ARRAY - same validation/edit logic for size,
+      *  type, and stock, but accumulating into the CONS- totals
+      *  and writing to CONSOLIDATED-REPORT.
+      *
+
+       515-WRITE-ARRAY-ALLW.
+
+           PERFORM 520-REPORT-PROCESS-ALLW
+
+           PERFORM VARYING CONS-SUB
+              FROM 1 BY 1 UNTIL CONS-SUB > PRODUCT-COUNT-ALLW
+
+              MOVE PRODUCT-DATA-ARRAY-IN-ALLW(CONS-SUB) TO
+                      PRODUCT-ARRAY-OUT(CONS-SUB)
+
+                   IF CONS-SUB EQUAL 1
+
+                      MOVE PRODUCT-LINE TO CONS-OUTPUT-REC
+                      WRITE CONS-OUTPUT-REC
+                      AFTER ADVANCING 1 LINES
+
+                      MOVE NAME-LINE TO CONS-OUTPUT-REC
+                      WRITE CONS-OUTPUT-REC
+                      AFTER ADVANCING 1 LINES
+
+                      PERFORM 506-WRITE-A-LINE-ALLW
+
+                      MOVE PRODUCT-NAME-OUT(CONS-SUB) TO
+                         PROD-NAME-OUT
+                      MOVE PRODUCT-NAME-OUT(CONS-SUB) TO
+                         PROD-NAME-OUT2
+
+                   ELSE
+
+                      MOVE SPACES TO PROD-NAME-OUT
+
+                   END-IF
+
+              MOVE PRODUCT-SIZE-OUT(CONS-SUB) TO PROD-SIZE-OUT
+                 EVALUATE TRUE
+                   WHEN PROD-SIZE-OUT EQUALS 'X'
+                       MOVE 'EXTRA LARGE' TO PROD-SIZE-OUT
+                   WHEN PROD-SIZE-OUT EQUALS 'L'
+                       MOVE 'LARGE' TO PROD-SIZE-OUT
+                   WHEN PROD-SIZE-OUT EQUALS 'M'
+                       MOVE 'MEDIUM' TO PROD-SIZE-OUT
+                   WHEN PROD-SIZE-OUT EQUALS 'S'
+                       MOVE 'SMALL' TO PROD-SIZE-OUT
+                   WHEN PROD-SIZE-OUT NOT EQUALS 'X'
+                   OR 'L' OR 'M' OR 'S'
+                       MOVE 'BAD' TO PROD-SIZE-OUT
+                       MOVE PRODUCT-SIZE-OUT(CONS-SUB) TO
+                          PROD-SIZE-OUT (5:1)
+                 END-EVALUATE
+
+              MOVE PRODUCT-TYPE-OUT(CONS-SUB) TO PROD-TYPE-OUT
+
+                   EVALUATE TRUE
+
+                     WHEN PRODUCT-TYPE-OUT(CONS-SUB) EQUALS
+                      'C' MOVE 'CREAM' TO PROD-TYPE-OUT
+
+                     WHEN PRODUCT-TYPE-OUT(CONS-SUB) EQUALS
+                      'O' MOVE 'OIL' TO PROD-TYPE-OUT
+
+                     WHEN PRODUCT-TYPE-OUT(CONS-SUB) NOT EQUALS
+                      'C' OR 'O'
+                       MOVE 'BAD' TO PROD-TYPE-OUT
+                       MOVE PRODUCT-TYPE-OUT(CONS-SUB) TO
+                          PROD-TYPE-OUT (5:1)
+
+      *  SLC1/SLC2 records were already counted once by
+      *  215-WRITE-ARRAY's Utah-only pass over UTAH-FILE - only
+      *  count a bad type here for the warehouses that are never
+      *  seen by that pass, so TYPE-ERRORNUM isn't double-counted.
+                       IF WAREHOUSE-ID-ALLW NOT EQUAL 'SLC1'
+                          AND WAREHOUSE-ID-ALLW NOT EQUAL 'SLC2'
+                           ADD 1 TO TYPE-ERRORNUM
+                       END-IF
+
+                   END-EVALUATE
+
+              MOVE NUM-IN-STOCK-OUT(CONS-SUB) TO PROD-STOCK-OUT
+                   IF NUM-IN-STOCK-OUT(CONS-SUB) IS NUMERIC
+                      MOVE NUM-IN-STOCK-OUT(CONS-SUB) TO
+                      PROD-STOCK-OUT
+
+                   ELSE MOVE 0 TO PROD-STOCK-OUT
+                   MOVE 0 TO PURCHASE-PRICE-OUT(CONS-SUB)
+
+                   END-IF
+
+              PERFORM 526-CHECK-REORDER-STATUS-ALLW
+
+              MOVE PURCHASE-PRICE-OUT(CONS-SUB) TO TOTAL-DETAIL-OUT
+
+                  COMPUTE CONS-CAL1 = NUM-IN-STOCK-OUT(CONS-SUB) *
+                                 PURCHASE-PRICE-OUT(CONS-SUB)
+
+              MOVE CONS-CAL1 TO TOTAL-DETAIL-OUT
+
+              ADD CONS-CAL1 TO CONS-TOTAL-PROD-COST
+              ADD CONS-CAL1 TO CONS-TOTAL-VENDOR-COST
+              ADD CONS-CAL1 TO CONS-TOTAL-WAREHOUSE-COST
+              ADD CONS-CAL1 TO CONS-COMPANY-GRAND-TOTAL
+
+              MOVE 0 TO CONS-CAL1
+
+              MOVE PRODUCT-ID-ALLW TO PROD-ID-OUT
+
+              MOVE DETAIL-LINE1 TO CONS-OUTPUT-REC
+                 WRITE CONS-OUTPUT-REC
+                 AFTER ADVANCING 1 LINES
+
+           END-PERFORM
+
+         .
+
+      *
+      *  520 REPORT PROCESS ALLW is the ALLW counterpart of
+      *  240-REPORT-PROCESS - the same triple control break logic,
+      *  driven by WAREHOUSE-ID-ALLW/VENDOR-ID-ALLW/PRODUCT-ID-ALLW
+      *  and the CONS-HOLD-FIELD instead of HOLD-FIELD.
+      *
+
+       520-REPORT-PROCESS-ALLW.
+
+            EVALUATE TRUE
+              WHEN CONS-FIRST-RECORD = 'Y'
+                   MOVE 'N' TO CONS-FIRST-RECORD
+                   MOVE WAREHOUSE-ID-ALLW TO CONS-WAREHOUSE-HOLD
+                   MOVE VENDOR-ID-ALLW TO CONS-VENDOR-HOLD
+                   MOVE PRODUCT-ID-ALLW TO CONS-PRODUCT-HOLD
+                   PERFORM 505-WRITE-WAREHOUSE-ALLW
+                   PERFORM 525-WRITE-VENDOR-ALLW
+
+              WHEN WAREHOUSE-ID-ALLW NOT EQUAL TO CONS-WAREHOUSE-HOLD
+                   PERFORM 535-PRODUCT-BREAK-ALLW
+                   PERFORM 545-WRITE-TOTAL-VENDOR-ALLW
+                   PERFORM 506-WRITE-A-LINE-ALLW
+                   PERFORM 550-WRITE-TOTAL-WAREHOUSE-ALLW
+                   PERFORM 506-WRITE-A-LINE-ALLW
+                   PERFORM 510-WAREHOUSE-BREAK-ALLW
+                   PERFORM 530-VENDOR-BREAK-ALLW
+
+              WHEN VENDOR-ID-ALLW NOT EQUAL TO CONS-VENDOR-HOLD
+                   PERFORM 535-PRODUCT-BREAK-ALLW
+                   PERFORM 545-WRITE-TOTAL-VENDOR-ALLW
+                   PERFORM 530-VENDOR-BREAK-ALLW
+
+              WHEN PRODUCT-ID-ALLW NOT EQUAL TO CONS-PRODUCT-HOLD
+
+                   PERFORM 535-PRODUCT-BREAK-ALLW
+
+            END-EVALUATE
+
+           .
+
+      *
+      *  505 writes the expanded warehouse name for the ALLW
+      *  pass, using the shared 206-EXPAND-WAREHOUSE-NAME lookup.
+      *
+
+       505-WRITE-WAREHOUSE-ALLW.
+
+           MOVE WAREHOUSE-ID-ALLW TO WS-WAREHOUSE-CODE
+           PERFORM 206-EXPAND-WAREHOUSE-NAME
+           MOVE WS-WAREHOUSE-NAME-OUT TO WAREHOUSE-OUT
+
+           MOVE WAREHOUSE-HEADER TO CONS-OUTPUT-REC
+           WRITE CONS-OUTPUT-REC
+           AFTER ADVANCING 1 LINES
+         .
+
+       510-WAREHOUSE-BREAK-ALLW.
+
+           MOVE WAREHOUSE-ID-ALLW TO CONS-WAREHOUSE-HOLD
+
+           PERFORM 505-WRITE-WAREHOUSE-ALLW
+
+         .
+
+      *
+      *  525 validates/expands the vendor for the ALLW pass. It
+      *  is the ALLW counterpart of 220-VENDOR-TABLE/305-WRITE-
+      *  VENDOR, reusing the same in-memory VENDOR-TABLE loaded
+      *  by 195-LOAD-VENDOR-TABLE, but writing to
+      *  CONSOLIDATED-REPORT instead of VIBE-REPORT.
+      *
+
+       525-WRITE-VENDOR-ALLW.
+
+           SET VEN-INDEX TO 1
+         SEARCH VENDOR-TABLE
+
+              AT END
+
+                  MOVE 'INVALID' TO VENDOR-OUT
+
+                  MOVE CONS-VENDOR-HOLD
+                     TO VENDOR-OUT (9:1)
+
+                  MOVE VENDOR-HEADER TO CONS-OUTPUT-REC
+                  WRITE CONS-OUTPUT-REC
+                  AFTER ADVANCING 2 LINES
+                  PERFORM 506-WRITE-A-LINE-ALLW
+
+             WHEN CONS-VENDOR-HOLD (1:1) EQUALS
+                  VEND-ID-TABLE (VEN-INDEX)
+
+                  MOVE VEND-ID-TABLE (VEN-INDEX) (1:1)
+                      TO VENDOR-OUT(1:1)
+                  MOVE VEND-NAME-TABLE (VEN-INDEX) (1:14)
+                      TO VENDOR-OUT(2:14)
+                  MOVE VENDOR-HEADER TO CONS-OUTPUT-REC
+                  WRITE CONS-OUTPUT-REC
+                  AFTER ADVANCING 2 LINES
+                  PERFORM 506-WRITE-A-LINE-ALLW
+
+             END-SEARCH
+
+         .
+
+      *
+      *  526 is the ALLW counterpart of 216-CHECK-REORDER-STATUS -
+      *  same REORDER-TABLE SEARCH, keyed off PRODUCT-ID-ALLW and
+      *  CONS-SUB instead of PRODUCT-ID-UTAH and SUB.
+      *
+
+       526-CHECK-REORDER-STATUS-ALLW.
+
+           MOVE SPACES TO STOCK-FLAG-OUT
+
+           SET REO-INDEX TO 1
+           SEARCH REORDER-TABLE
+
+              WHEN PRODUCT-ID-ALLW EQUALS
+                   REO-PRODUCT-ID-TABLE (REO-INDEX)
+
+                   EVALUATE TRUE
+                     WHEN NUM-IN-STOCK-OUT(CONS-SUB) <
+                          REO-LOW-TABLE (REO-INDEX)
+                         MOVE 'REORDER' TO STOCK-FLAG-OUT
+                     WHEN NUM-IN-STOCK-OUT(CONS-SUB) >
+                          REO-HIGH-TABLE (REO-INDEX)
+                         MOVE 'OVERSTOCK' TO STOCK-FLAG-OUT
+                   END-EVALUATE
+
+           END-SEARCH
+
+           .
+
+       530-VENDOR-BREAK-ALLW.
+            MOVE 0 TO TOTAL-VENDOR-OUT
+            MOVE VENDOR-ID-ALLW TO CONS-VENDOR-HOLD
+
+            PERFORM 525-WRITE-VENDOR-ALLW
+         .
+
+       535-PRODUCT-BREAK-ALLW.
+
+          MOVE PRODUCT-ID-ALLW TO CONS-PRODUCT-HOLD
+          PERFORM 540-WRITE-TOTAL-PRODUCT-ALLW
+          PERFORM 506-WRITE-A-LINE-ALLW
+         .
+
+       540-WRITE-TOTAL-PRODUCT-ALLW.
+          PERFORM 506-WRITE-A-LINE-ALLW
+          MOVE CONS-TOTAL-PROD-COST TO TOTAL-PRODUCT-OUT
+          MOVE PROD-NAME-OUT2 TO TOTAL-PROD-OUT
+          MOVE TOTAL-PRODUCT TO CONS-OUTPUT-REC
+            WRITE CONS-OUTPUT-REC
+            AFTER ADVANCING 1 LINES
+          MOVE 0 TO CONS-TOTAL-PROD-COST
+
+         .
+
+       545-WRITE-TOTAL-VENDOR-ALLW.
+          MOVE CONS-TOTAL-VENDOR-COST TO TOTAL-VENDOR-OUT
+          MOVE VENDOR-OUT TO TOTAL-VEND-PROD-OUT
+          MOVE TOTAL-VENDOR TO CONS-OUTPUT-REC
+            WRITE CONS-OUTPUT-REC
+            AFTER ADVANCING 1 LINES
+          MOVE 0 TO CONS-TOTAL-VENDOR-COST
+         .
+
+       550-WRITE-TOTAL-WAREHOUSE-ALLW.
+          MOVE CONS-TOTAL-WAREHOUSE-COST TO TOTFORWAREHOUT-OUT
+          MOVE WAREHOUSE-OUT TO TOTFORWAREHOU-NAME
+          MOVE TOTAL-WAREHOUSE TO CONS-OUTPUT-REC
+            WRITE CONS-OUTPUT-REC
+            AFTER ADVANCING 1 LINES
+          MOVE 0 TO CONS-TOTAL-WAREHOUSE-COST
+         .
+
+      *
+      *  555 WRITE FINAL TOTAL ALLW closes out the consolidated
+      *  report with the last product/vendor/warehouse totals
+      *  and the one company-wide grand total across every
+      *  warehouse.
+      *
+
+       555-WRITE-FINAL-TOTAL-ALLW.
+          PERFORM 540-WRITE-TOTAL-PRODUCT-ALLW
+          PERFORM 506-WRITE-A-LINE-ALLW
+          PERFORM 545-WRITE-TOTAL-VENDOR-ALLW
+          PERFORM 506-WRITE-A-LINE-ALLW
+          PERFORM 550-WRITE-TOTAL-WAREHOUSE-ALLW
+
+          MOVE CONS-COMPANY-GRAND-TOTAL TO COMPANY-GRAND-TOTAL-OUT
+          MOVE COMPANY-GRAND-TOTAL-LINE TO CONS-OUTPUT-REC
+          WRITE CONS-OUTPUT-REC
+          AFTER ADVANCING 3 LINES
+
+          .
+
+      *
+      *  900 closes the last two files, and
+      *  executes the 430 FINAL TOTAL function.
+      *
+      *  900 is called from 100 MAIN after all
+      *  of UTAH has been read.
+      *
+
+       900-CLOSE-ROUTINE.
+            PERFORM 430-WRITE-FINAL-TOTAL
+
+            PERFORM 435-VARIANCE-REPORT
+
+            CLOSE VIBE-REPORT
+                  UTAH-FILE
+
+            IF SUMMARY-MODE-REQUESTED
+                CLOSE SUMMARY-REPORT
+            END-IF
+
+
+
+
+
+              STOP RUN
+           .
+
+      *
+      *  435 VARIANCE REPORT reads whatever is already archived
+      *  on TOTALS-HISTORY-FILE, finding the most recently
+      *  archived run (the last block of rows sharing the same
+      *  HIST-RUN-DATE), prints a comparison of this run's
+      *  THE-GRAND-TOTAL and each warehouse's captured total in
+      *  WS-WAREHOUSE-TOTAL-AREA against it, then appends this
+      *  run's own per-warehouse figures so the next run has
+      *  something to compare against in turn.
+      *
+
+       435-VARIANCE-REPORT.
+
+           MOVE 'N' TO WS-PRIOR-RUN-FOUND-FLAG
+           MOVE ' ' TO WS-HIST-EOF-FLAG
+           MOVE SPACES TO WS-PRIOR-RUN-DATE
+           MOVE 0 TO WS-PRIOR-GRAND-TOTAL
+           MOVE 0 TO WS-PRIOR-WAREHOUSE-COUNT
+
+           OPEN INPUT TOTALS-HISTORY-FILE
+
+           IF WS-HISTORY-FILE-STATUS NOT EQUALS '35'
+               PERFORM UNTIL HIST-NO-MORE-DATA
+                   READ TOTALS-HISTORY-FILE
+                       AT END
+                           MOVE 'N' TO WS-HIST-EOF-FLAG
+                       NOT AT END
+                           MOVE 'Y' TO WS-PRIOR-RUN-FOUND-FLAG
+                           IF HIST-RUN-DATE NOT EQUAL
+                              WS-PRIOR-RUN-DATE
+                               MOVE HIST-RUN-DATE TO
+                                  WS-PRIOR-RUN-DATE
+                               MOVE 0 TO WS-PRIOR-WAREHOUSE-COUNT
+                           END-IF
+                           MOVE HIST-GRAND-TOTAL TO
+                              WS-PRIOR-GRAND-TOTAL
+                           ADD 1 TO WS-PRIOR-WAREHOUSE-COUNT
+                           MOVE HIST-WAREHOUSE-ID TO
+                              WS-PRIOR-WHT-CODE
+                                 (WS-PRIOR-WAREHOUSE-COUNT)
+                           MOVE HIST-WAREHOUSE-TOTAL TO
+                              WS-PRIOR-WHT-AMOUNT
+                                 (WS-PRIOR-WAREHOUSE-COUNT)
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           CLOSE TOTALS-HISTORY-FILE
+
+           OPEN OUTPUT VARIANCE-REPORT
+
+           MOVE VARIANCE-HEADER-1 TO VARIANCE-OUTPUT-REC
+           WRITE VARIANCE-OUTPUT-REC AFTER ADVANCING 1 LINES
+
+           IF NOT PRIOR-RUN-FOUND
+
+               MOVE VARIANCE-NO-PRIOR-LINE TO VARIANCE-OUTPUT-REC
+               WRITE VARIANCE-OUTPUT-REC AFTER ADVANCING 2 LINES
+
+           ELSE
+
+               MOVE WS-PRIOR-RUN-DATE TO VAR-PRIOR-DATE-OUT
+               MOVE VARIANCE-PRIOR-DATE-LINE TO VARIANCE-OUTPUT-REC
+               WRITE VARIANCE-OUTPUT-REC AFTER ADVANCING 2 LINES
+
+               MOVE THE-GRAND-TOTAL TO VAR-CURR-GRAND-OUT
+               MOVE VARIANCE-GRAND-CURR-LINE TO VARIANCE-OUTPUT-REC
+               WRITE VARIANCE-OUTPUT-REC AFTER ADVANCING 1 LINES
+
+               MOVE WS-PRIOR-GRAND-TOTAL TO VAR-PRIOR-GRAND-OUT
+               MOVE VARIANCE-GRAND-PRIOR-LINE TO VARIANCE-OUTPUT-REC
+               WRITE VARIANCE-OUTPUT-REC AFTER ADVANCING 1 LINES
+
+               COMPUTE WS-VARIANCE-GRAND-TOTAL =
+                   THE-GRAND-TOTAL - WS-PRIOR-GRAND-TOTAL
+
+               MOVE WS-VARIANCE-GRAND-TOTAL TO
+                  VAR-VARIANCE-GRAND-OUT
+               MOVE VARIANCE-GRAND-DIFF-LINE TO VARIANCE-OUTPUT-REC
+               WRITE VARIANCE-OUTPUT-REC AFTER ADVANCING 2 LINES
+
+               PERFORM VARYING WS-WHT-SUB FROM 1 BY 1
+                  UNTIL WS-WHT-SUB > WS-WAREHOUSE-TOTAL-COUNT
+                  PERFORM 436-PRINT-WAREHOUSE-VARIANCE
+               END-PERFORM
+
+           END-IF
+
+           CLOSE VARIANCE-REPORT
+
+           OPEN EXTEND TOTALS-HISTORY-FILE
+           IF WS-HISTORY-FILE-STATUS EQUALS '35'
+               OPEN OUTPUT TOTALS-HISTORY-FILE
+           END-IF
+
+           PERFORM VARYING WS-WHT-SUB FROM 1 BY 1
+              UNTIL WS-WHT-SUB > WS-WAREHOUSE-TOTAL-COUNT
+              MOVE CURRENT-DATE TO HIST-RUN-DATE
+              MOVE WS-WHT-CODE (WS-WHT-SUB) TO HIST-WAREHOUSE-ID
+              MOVE THE-GRAND-TOTAL TO HIST-GRAND-TOTAL
+              MOVE WS-WHT-AMOUNT (WS-WHT-SUB) TO
+                 HIST-WAREHOUSE-TOTAL
+              WRITE TOTALS-HISTORY-RECORD
+           END-PERFORM
+
+           CLOSE TOTALS-HISTORY-FILE
+
+           .
+
+      *
+      *  436 prints the current/prior/variance block for a single
+      *  warehouse (WS-WHT-SUB indexes WS-WAREHOUSE-TOTAL-AREA),
+      *  looking its prior total up out of WS-PRIOR-WAREHOUSE-AREA
+      *  by warehouse code. A warehouse with no matching prior
+      *  entry (new this run) compares against a prior total of 0.
+      *
+
+       436-PRINT-WAREHOUSE-VARIANCE.
+
+           MOVE WS-WHT-CODE (WS-WHT-SUB) TO VAR-WARE-CODE-OUT
+           MOVE VARIANCE-WARE-HEADER-LINE TO VARIANCE-OUTPUT-REC
+           WRITE VARIANCE-OUTPUT-REC AFTER ADVANCING 1 LINES
+
+           MOVE 0 TO WS-PRIOR-WAREHOUSE-TOTAL
+           MOVE 'N' TO WS-PRIOR-WHT-FOUND-FLAG
+
+           PERFORM VARYING WS-PRIOR-WHT-SUB FROM 1 BY 1
+              UNTIL WS-PRIOR-WHT-SUB > WS-PRIOR-WAREHOUSE-COUNT
+              IF WS-PRIOR-WHT-CODE (WS-PRIOR-WHT-SUB) EQUALS
+                 WS-WHT-CODE (WS-WHT-SUB)
+                  MOVE WS-PRIOR-WHT-AMOUNT (WS-PRIOR-WHT-SUB) TO
+                     WS-PRIOR-WAREHOUSE-TOTAL
+                  MOVE 'Y' TO WS-PRIOR-WHT-FOUND-FLAG
+              END-IF
+           END-PERFORM
+
+           MOVE WS-WHT-AMOUNT (WS-WHT-SUB) TO VAR-CURR-WARE-OUT
+           MOVE VARIANCE-WARE-CURR-LINE TO VARIANCE-OUTPUT-REC
+           WRITE VARIANCE-OUTPUT-REC AFTER ADVANCING 1 LINES
+
+           MOVE WS-PRIOR-WAREHOUSE-TOTAL TO VAR-PRIOR-WARE-OUT
+           MOVE VARIANCE-WARE-PRIOR-LINE TO VARIANCE-OUTPUT-REC
+           WRITE VARIANCE-OUTPUT-REC AFTER ADVANCING 1 LINES
+
+           COMPUTE WS-VARIANCE-WAREHOUSE-TOTAL =
+               WS-WHT-AMOUNT (WS-WHT-SUB) - WS-PRIOR-WAREHOUSE-TOTAL
+
+           MOVE WS-VARIANCE-WAREHOUSE-TOTAL TO
+              VAR-VARIANCE-WARE-OUT
+           MOVE VARIANCE-WARE-DIFF-LINE TO VARIANCE-OUTPUT-REC
+           WRITE VARIANCE-OUTPUT-REC AFTER ADVANCING 2 LINES
+
+           .
+
+      *  
+      *  In short, we take one file, split
+      *  it into 5, then take the two that 
+      *  represent UTAH, and write a report
+      *  of all of its information.
+      *  
+      *  That's it, thanks for reading!
+      *  
+
+
