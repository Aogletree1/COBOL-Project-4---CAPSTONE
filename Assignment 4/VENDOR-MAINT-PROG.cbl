@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     VENDOR-MAINT-PROG.
+       AUTHOR.     AUSTIN_OGLETREE.
+      **********************************************************
+      *  This program maintains VENDOR-TABLE.DAT, the external
+      *  indexed vendor master that HEALING-VIBES-PROG loads at
+      *  runtime via 195-LOAD-VENDOR-TABLE/220-VENDOR-TABLE.
+      *
+      *  Each record is keyed by the single-character vendor ID
+      *  and holds the vendor's expanded name. Onboarding a new
+      *  vendor for Dr. Drakea is now a matter of running this
+      *  program and adding a row, not a source change and
+      *  recompile of HEALING-VIBES-PROG.
+      *
+      *  This is a simple ACCEPT/DISPLAY menu driven program,
+      *  offering ADD, CHANGE, DELETE, and LIST against the
+      *  indexed file.
+      **********************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBMPC.
+       OBJECT-COMPUTER.    IBMPC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT VENDOR-ID-FILE
+               ASSIGN TO 'VENDOR-TABLE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VEND-ID-KEY
+               FILE STATUS IS WS-VENDOR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD VENDOR-ID-FILE
+           RECORD CONTAINS 15 CHARACTERS.
+       01  VENDOR-ID-RECORD.
+           05  VEND-ID-KEY                     PIC X.
+           05  VEND-NAME-REC                    PIC X(14).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-VENDOR-FILE-STATUS       PIC XX VALUE SPACES.
+       01  WS-MENU-CHOICE              PIC X  VALUE SPACES.
+           88  DONE-WITH-MENU                 VALUE 'X'.
+       01  WS-CONTINUE-FLAG            PIC X  VALUE 'Y'.
+           88  KEEP-RUNNING                   VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+      *
+      *  100 MAIN MODULE drives the menu loop until the operator
+      *  chooses X to exit.
+      *
+
+       100-MAIN-MODULE.
+
+           OPEN I-O VENDOR-ID-FILE
+           IF WS-VENDOR-FILE-STATUS = '35'
+               OPEN OUTPUT VENDOR-ID-FILE
+               CLOSE VENDOR-ID-FILE
+               OPEN I-O VENDOR-ID-FILE
+           END-IF
+
+           PERFORM UNTIL NOT KEEP-RUNNING
+               PERFORM 110-SHOW-MENU
+               PERFORM 120-PROCESS-CHOICE
+           END-PERFORM
+
+           CLOSE VENDOR-ID-FILE
+
+           STOP RUN
+
+           .
+
+      *
+      *  110 SHOW MENU displays the available maintenance
+      *  options and accepts the operator's choice.
+      *
+
+       110-SHOW-MENU.
+
+           DISPLAY ' '
+           DISPLAY 'VENDOR TABLE MAINTENANCE'
+           DISPLAY 'A - ADD A VENDOR'
+           DISPLAY 'C - CHANGE A VENDOR NAME'
+           DISPLAY 'D - DELETE A VENDOR'
+           DISPLAY 'L - LIST ALL VENDORS'
+           DISPLAY 'X - EXIT'
+           DISPLAY 'ENTER YOUR CHOICE: ' WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+
+           .
+
+      *
+      *  120 PROCESS CHOICE dispatches the operator's selection.
+      *
+
+       120-PROCESS-CHOICE.
+
+           EVALUATE TRUE
+
+               WHEN WS-MENU-CHOICE EQUALS 'A' OR 'a'
+                   PERFORM 200-ADD-VENDOR
+
+               WHEN WS-MENU-CHOICE EQUALS 'C' OR 'c'
+                   PERFORM 300-CHANGE-VENDOR
+
+               WHEN WS-MENU-CHOICE EQUALS 'D' OR 'd'
+                   PERFORM 400-DELETE-VENDOR
+
+               WHEN WS-MENU-CHOICE EQUALS 'L' OR 'l'
+                   PERFORM 500-LIST-VENDORS
+
+               WHEN WS-MENU-CHOICE EQUALS 'X' OR 'x'
+                   MOVE 'N' TO WS-CONTINUE-FLAG
+
+               WHEN OTHER
+                   DISPLAY 'NOT A VALID CHOICE, TRY AGAIN.'
+
+           END-EVALUATE
+
+           .
+
+      *
+      *  200 ADD VENDOR prompts for a new vendor ID and name and
+      *  writes it to VENDOR-ID-FILE.
+      *
+
+       200-ADD-VENDOR.
+
+           DISPLAY 'ENTER NEW VENDOR ID (1 CHARACTER): '
+              WITH NO ADVANCING
+           ACCEPT VEND-ID-KEY
+
+           DISPLAY 'ENTER VENDOR NAME: ' WITH NO ADVANCING
+           ACCEPT VEND-NAME-REC
+
+           WRITE VENDOR-ID-RECORD
+               INVALID KEY
+                   DISPLAY 'VENDOR ID ' VEND-ID-KEY
+                      ' ALREADY EXISTS.'
+               NOT INVALID KEY
+                   DISPLAY 'VENDOR ' VEND-ID-KEY ' ADDED.'
+           END-WRITE
+
+           .
+
+      *
+      *  300 CHANGE VENDOR looks up an existing vendor ID and
+      *  rewrites its name.
+      *
+
+       300-CHANGE-VENDOR.
+
+           DISPLAY 'ENTER VENDOR ID TO CHANGE: ' WITH NO ADVANCING
+           ACCEPT VEND-ID-KEY
+
+           READ VENDOR-ID-FILE
+               INVALID KEY
+                   DISPLAY 'VENDOR ID ' VEND-ID-KEY ' NOT FOUND.'
+               NOT INVALID KEY
+                   DISPLAY 'ENTER NEW VENDOR NAME: '
+                      WITH NO ADVANCING
+                   ACCEPT VEND-NAME-REC
+                   REWRITE VENDOR-ID-RECORD
+                   DISPLAY 'VENDOR ' VEND-ID-KEY ' UPDATED.'
+           END-READ
+
+           .
+
+      *
+      *  400 DELETE VENDOR removes a vendor ID from the file.
+      *
+
+       400-DELETE-VENDOR.
+
+           DISPLAY 'ENTER VENDOR ID TO DELETE: ' WITH NO ADVANCING
+           ACCEPT VEND-ID-KEY
+
+           DELETE VENDOR-ID-FILE
+               INVALID KEY
+                   DISPLAY 'VENDOR ID ' VEND-ID-KEY ' NOT FOUND.'
+               NOT INVALID KEY
+                   DISPLAY 'VENDOR ' VEND-ID-KEY ' DELETED.'
+           END-DELETE
+
+           .
+
+      *
+      *  500 LIST VENDORS reads the file from the start and
+      *  displays every vendor on file.
+      *
+
+       500-LIST-VENDORS.
+
+           MOVE LOW-VALUES TO VEND-ID-KEY
+           START VENDOR-ID-FILE KEY IS NOT LESS THAN VEND-ID-KEY
+               INVALID KEY
+                   DISPLAY 'NO VENDORS ON FILE.'
+           END-START
+
+           IF WS-VENDOR-FILE-STATUS = '00'
+               PERFORM UNTIL WS-VENDOR-FILE-STATUS NOT = '00'
+                   READ VENDOR-ID-FILE NEXT RECORD
+                       AT END
+                           MOVE '10' TO WS-VENDOR-FILE-STATUS
+                       NOT AT END
+                           DISPLAY VEND-ID-KEY ' - ' VEND-NAME-REC
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           .
